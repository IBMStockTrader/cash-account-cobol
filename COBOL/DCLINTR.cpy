@@ -0,0 +1,22 @@
+      ******************************************************************
+      * DCLGEN TABLE(STOCKTRD.INTRATE)                                 *
+      *        LIBRARY(SYSD.STOCK.COBOL)                               *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE STOCKTRD.INTRATE TABLE
+           ( CURRENCYC                      CHAR(8) NOT NULL,
+             INTRATE                        DECIMAL(7, 6) NOT NULL,
+             EFFDT                          DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DBSTAPP.INTRATE                    *
+      ******************************************************************
+       01  DCLINTRATE.
+           10 CURRENCYC            PIC X(8).
+           10 INTRATE              PIC S9(1)V9(6) USAGE COMP-3.
+           10 EFFDT                PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************

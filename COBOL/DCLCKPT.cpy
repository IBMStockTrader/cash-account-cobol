@@ -0,0 +1,25 @@
+      ******************************************************************
+      * COPYBOOK: DCLCKPT                                              *
+      * CHECKPOINT/RESTART RECORD FOR BATCH PROGRAMS THAT WALK         *
+      * CASHACCOUNTY END TO END. HOLDS THE LAST OWNER FULLY            *
+      * PROCESSED AND THE ROW COUNT AT THAT POINT, SO A MID-RUN        *
+      * ABEND CAN RESTART WITHOUT REPROCESSING OR SKIPPING ACCOUNTS.   *
+      * SHARED BY CASH01/CASH03/CASH04/CASH06 - EACH HAS ITS OWN       *
+      * CHECKPOINT FILE BUT THE RECORD LAYOUT IS COMMON.               *
+      ******************************************************************
+      * CASH01/CASH04/CASH06 WALK CASHACCOUNTY IN OWNER ORDER AND USE  *
+      * WS-CKPT-OWNER/WS-CKPT-ROWS-DONE ONLY. CASH03 WALKS IT IN       *
+      * CURRENCYC ORDER AND CHECKPOINTS AT EACH COMPLETED CURRENCY     *
+      * BREAK, SO IT USES WS-CKPT-CURRENCY AND ALSO SAVES ITS RUNNING  *
+      * GRAND TOTALS IN WS-CKPT-ACCUM-COUNT/WS-CKPT-ACCUM-TOTAL SO A   *
+      * RESTARTED RUN'S GRAND TOTAL STILL COVERS THE WHOLE FILE.       *
+      ******************************************************************
+       01 WS-CKPT-RECORD.
+          05 WS-CKPT-OWNER        PIC X(32).
+          05 WS-CKPT-CURRENCY     PIC X(08).
+          05 WS-CKPT-ROWS-DONE    PIC 9(7).
+          05 WS-CKPT-ACCUM-COUNT  PIC 9(7).
+          05 WS-CKPT-ACCUM-TOTAL  PIC S9(9)V99 COMP-3.
+      ******************************************************************
+      * THE NUMBER OF FIELDS DESCRIBED BY THIS COPYBOOK IS 5           *
+      ******************************************************************

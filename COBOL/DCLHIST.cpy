@@ -0,0 +1,32 @@
+      ******************************************************************
+      * COPYBOOK: DCLHIST                                              *
+      * RECORD AND KEY LAYOUT FOR THE HISTORY VSAM AUDIT FILE.         *
+      * SHARED BY EVERY PROGRAM THAT WRITES OR BROWSES CASH ACCOUNT    *
+      * AUDIT HISTORY, SO THE ON-DISK LAYOUT NEVER DRIFTS BETWEEN      *
+      * PROGRAMS.                                                      *
+      ******************************************************************
+       01 WS-VSAM-RECORD.
+          05 WS-VR-KEY.
+             10 WS-VR-NAME     PIC X(15).
+             10 WS-VR-DATE     PIC X(08).
+             10 WS-VR-TIME     PIC X(06).
+             10 WS-VR-SEQ      PIC 9(02).
+          05 WS-VR-REQ         PIC X(1).
+          05 WS-VR-BALANCE     PIC 9(7)V99.
+          05 WS-VR-CURRENCY    PIC X(8).
+          05 WS-VR-RETCODE     PIC X(10).
+
+       01 WS-VSAM-KEY.
+          05 WS-VK-NAME        PIC X(15).
+          05 WS-VK-DATE        PIC X(08).
+          05 WS-VK-TIME        PIC X(06).
+          05 WS-VK-SEQ         PIC 9(02).
+      ******************************************************************
+      * WS-VR-SEQ/WS-VK-SEQ IS A DUPLICATE-KEY SUFFIX. IT IS NORMALLY  *
+      * ZERO; A WRITER THAT GETS DUPREC ON TWO REQUESTS FOR THE SAME   *
+      * OWNER IN THE SAME SECOND BUMPS IT SO THE RECORD STILL GETS     *
+      * WRITTEN INSTEAD OF BEING DROPPED.                              *
+      ******************************************************************
+      ******************************************************************
+      * THE NUMBER OF FIELDS DESCRIBED BY THIS COPYBOOK IS 11          *
+      ******************************************************************

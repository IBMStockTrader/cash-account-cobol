@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CASH02.
+000120 AUTHOR. D-L CASH MANAGEMENT SUPPORT.
+000130 INSTALLATION. STOCKTRD - CASH ACCOUNT SERVICES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*  DATE       BY    DESCRIPTION                                 *
+000190*  2026-08-09 DLM   INITIAL VERSION - FRANKFURT1 FX RATE         *
+000200*                    MAINTENANCE TRANSACTION (ADD/QUERY/UPDATE/  *
+000210*                    EXPIRE REQUEST CODES).                      *
+000220*  2026-08-09 DLM   ADDED ENQ/DEQ ON CURRNKEY AROUND THE ADD'S   *
+000230*                    DUPLICATE-KEY CHECK AND INSERT SO TWO       *
+000240*                    CONCURRENT ADDS FOR THE SAME KEY CAN'T BOTH *
+000250*                    PASS THE CHECK AND BOTH INSERT.             *
+000260******************************************************************
+000270*
+000280******************************************************************
+000290* THIS TRANSACTION MAINTAINS STOCKTRD.FRANKFURT1 FX RATES FROM   *
+000300* AN OPERATOR SCREEN INSTEAD OF AD HOC SQL - AD HOC SQL IS HOW   *
+000310* WE'VE GOTTEN DUPLICATE CURRNKEY ROWS BEFORE.                   *
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 DATA DIVISION.
+000380 WORKING-STORAGE SECTION.
+000390     EXEC SQL
+000400         INCLUDE SQLCA
+000410     END-EXEC.
+000420     EXEC SQL
+000430         INCLUDE DCLFRANK
+000440     END-EXEC.
+000450*
+000460******************************************************************
+000470* WORKING STORAGE - COUNTERS AND WORK AREAS                      *
+000480******************************************************************
+000490 77  WS-MSG              PIC X(50) VALUE SPACES.
+000500 77  WS-ROWCOUNT         PIC S9(4) COMP VALUE ZERO.
+000510 
+000520 01  WS-RATE-COMMAREA.
+000530     05 WS-RT-REQ        PIC X(01).
+000540     05 WS-RT-CURRNKEY   PIC X(05).
+000550     05 WS-RT-CURRNBASE  PIC X(05).
+000560     05 WS-RT-AMOUNT     PIC 9(07)V99.
+000570     05 WS-RT-RATES      PIC 9(01)V99.
+000580     05 WS-RT-LOADDT     PIC X(10).
+000590     05 WS-RT-RETCODE    PIC X(10).
+000600 
+000610 LINKAGE SECTION.
+000620 01  DFHCOMMAREA.
+000630     05 LK-COMMAREA   PIC X(01) OCCURS 1 TO 32767 TIMES
+000640         DEPENDING ON EIBCALEN.
+000650 PROCEDURE DIVISION.
+000660*
+000670 0000-MAINLINE.
+000680     MOVE DFHCOMMAREA(1:EIBCALEN) TO WS-RATE-COMMAREA
+000690 
+000700     DISPLAY 'REQ   :'   WS-RT-REQ
+000710     DISPLAY 'CURKEY:'   WS-RT-CURRNKEY
+000720 
+000730     MOVE SPACES TO WS-RT-RETCODE
+000740 
+000750     IF WS-RT-CURRNKEY = SPACES
+000760         MOVE 'BAD KEY' TO WS-RT-RETCODE
+000770         GO TO 0000-MAINLINE-EXIT
+000780     END-IF
+000790 
+000800     EVALUATE WS-RT-REQ
+000810         WHEN 'A'
+000820             PERFORM 1000-FX-RATE-ADD
+000830                 THRU 1000-FX-RATE-ADD-EXIT
+000840         WHEN 'Q'
+000850             PERFORM 2000-FX-RATE-QUERY
+000860                 THRU 2000-FX-RATE-QUERY-EXIT
+000870         WHEN 'U'
+000880             PERFORM 3000-FX-RATE-UPDATE
+000890                 THRU 3000-FX-RATE-UPDATE-EXIT
+000900         WHEN 'E'
+000910             PERFORM 4000-FX-RATE-EXPIRE
+000920                 THRU 4000-FX-RATE-EXPIRE-EXIT
+000930         WHEN OTHER
+000940             MOVE 'BAD REQ' TO WS-RT-RETCODE
+000950     END-EVALUATE
+000960     .
+000970 0000-MAINLINE-EXIT.
+000980     MOVE WS-RATE-COMMAREA TO DFHCOMMAREA(1:EIBCALEN)
+000990 
+001000     EXEC CICS RETURN END-EXEC.
+001010*
+001020******************************************************************
+001030* 1000-FX-RATE-ADD - INSERT A NEW RATE ROW. ENQ ON THE CURRNKEY  *
+001040*   SO TWO CONCURRENT ADDS FOR THE SAME KEY CAN'T BOTH PASS THE  *
+001050*   DUPLICATE CHECK AND BOTH INSERT THEIR OWN ROW.               *
+001060******************************************************************
+001070 1000-FX-RATE-ADD.
+001080     IF WS-RT-RATES NOT > ZERO
+001090         MOVE 'BAD RATE' TO WS-RT-RETCODE
+001100         GO TO 1000-FX-RATE-ADD-EXIT
+001110     END-IF
+001120 
+001130     IF WS-RT-LOADDT = SPACES
+001140         MOVE 'BAD LOADDT' TO WS-RT-RETCODE
+001150         GO TO 1000-FX-RATE-ADD-EXIT
+001160     END-IF
+001170 
+001180     EXEC CICS ENQ RESOURCE (WS-RT-CURRNKEY)
+001190          LENGTH (LENGTH OF WS-RT-CURRNKEY)
+001200     END-EXEC
+001210 
+001220     EXEC SQL
+001230          SELECT CURRNKEY
+001240          INTO  :CURRNKEY
+001250          FROM STOCKTRD.FRANKFURT1
+001260          WHERE CURRNKEY = :WS-RT-CURRNKEY
+001270     END-EXEC
+001280 
+001290     IF SQLCODE = 0
+001300         MOVE 'DUPLICATE' TO WS-RT-RETCODE
+001310     ELSE
+001320         EXEC SQL
+001330              INSERT INTO STOCKTRD.FRANKFURT1(
+001340                 CURRNKEY, CURRNBASE, AMOUNT, RATES, LOADDT)
+001350              VALUES (:WS-RT-CURRNKEY, :WS-RT-CURRNBASE,
+001360                 :WS-RT-AMOUNT, :WS-RT-RATES, :WS-RT-LOADDT)
+001370         END-EXEC
+001380 
+001390         IF SQLCODE = 0
+001400             MOVE 'RATE ADDED' TO WS-RT-RETCODE
+001410         ELSE
+001420             MOVE 'ADD FAILED' TO WS-RT-RETCODE
+001430         END-IF
+001440     END-IF
+001450 
+001460     EXEC CICS DEQ RESOURCE (WS-RT-CURRNKEY)
+001470          LENGTH (LENGTH OF WS-RT-CURRNKEY)
+001480     END-EXEC
+001490     .
+001500 1000-FX-RATE-ADD-EXIT.
+001510     EXIT.
+001520*
+001530******************************************************************
+001540* 2000-FX-RATE-QUERY - READ BACK ONE RATE ROW BY CURRNKEY        *
+001550******************************************************************
+001560 2000-FX-RATE-QUERY.
+001570     EXEC SQL
+001580          SELECT CURRNKEY,CURRNBASE,AMOUNT,RATES,LOADDT
+001590          INTO  :DCLFRANKFURT1
+001600          FROM STOCKTRD.FRANKFURT1
+001610          WHERE CURRNKEY = :WS-RT-CURRNKEY
+001620     END-EXEC
+001630 
+001640     IF SQLCODE = 0
+001650         MOVE CURRNBASE TO WS-RT-CURRNBASE
+001660         MOVE AMOUNT    TO WS-RT-AMOUNT
+001670         MOVE RATES     TO WS-RT-RATES
+001680         MOVE LOADDT    TO WS-RT-LOADDT
+001690         MOVE 'FOUND'   TO WS-RT-RETCODE
+001700     ELSE
+001710         MOVE 'NOT FOUND' TO WS-RT-RETCODE
+001720     END-IF
+001730     .
+001740 2000-FX-RATE-QUERY-EXIT.
+001750     EXIT.
+001760*
+001770******************************************************************
+001780* 3000-FX-RATE-UPDATE - REPLACE ALL MAINTAINABLE FIELDS ON AN    *
+001790*   EXISTING RATE ROW                                        *
+001800******************************************************************
+001810 3000-FX-RATE-UPDATE.
+001820     IF WS-RT-RATES NOT > ZERO
+001830         MOVE 'BAD RATE' TO WS-RT-RETCODE
+001840         GO TO 3000-FX-RATE-UPDATE-EXIT
+001850     END-IF
+001860 
+001870     IF WS-RT-LOADDT = SPACES
+001880         MOVE 'BAD LOADDT' TO WS-RT-RETCODE
+001890         GO TO 3000-FX-RATE-UPDATE-EXIT
+001900     END-IF
+001910 
+001920     EXEC SQL
+001930          UPDATE STOCKTRD.FRANKFURT1
+001940          SET CURRNBASE = :WS-RT-CURRNBASE,
+001950              AMOUNT    = :WS-RT-AMOUNT,
+001960              RATES     = :WS-RT-RATES,
+001970              LOADDT    = :WS-RT-LOADDT
+001980          WHERE CURRNKEY = :WS-RT-CURRNKEY
+001990     END-EXEC
+002000 
+002010     IF SQLCODE = 0
+002020         MOVE SQLERRD(3) TO WS-ROWCOUNT
+002030         IF WS-ROWCOUNT > ZERO
+002040             MOVE 'RATE UPDT' TO WS-RT-RETCODE
+002050         ELSE
+002060             MOVE 'NOT FOUND' TO WS-RT-RETCODE
+002070         END-IF
+002080     ELSE
+002090         MOVE 'UPDT FAILD' TO WS-RT-RETCODE
+002100     END-IF
+002110     .
+002120 3000-FX-RATE-UPDATE-EXIT.
+002130     EXIT.
+002140*
+002150******************************************************************
+002160* 4000-FX-RATE-EXPIRE - FRANKFURT1 HAS NO STATUS COLUMN TO MARK  *
+002170*   A RATE EXPIRED, SO EXPIRING A RATE MEANS REMOVING IT FROM    *
+002180*   THE LIVE TABLE - THE SAME EFFECT AS NEVER HAVING LOADED IT.  *
+002190******************************************************************
+002200 4000-FX-RATE-EXPIRE.
+002210     EXEC SQL
+002220          DELETE FROM STOCKTRD.FRANKFURT1
+002230          WHERE CURRNKEY = :WS-RT-CURRNKEY
+002240     END-EXEC
+002250 
+002260     IF SQLCODE = 0
+002270         MOVE SQLERRD(3) TO WS-ROWCOUNT
+002280         IF WS-ROWCOUNT > ZERO
+002290             MOVE 'RATE EXPRD' TO WS-RT-RETCODE
+002300         ELSE
+002310             MOVE 'NOT FOUND' TO WS-RT-RETCODE
+002320         END-IF
+002330     ELSE
+002340         MOVE 'EXPR FAILD' TO WS-RT-RETCODE
+002350     END-IF
+002360     .
+002370 4000-FX-RATE-EXPIRE-EXIT.
+002380     EXIT.

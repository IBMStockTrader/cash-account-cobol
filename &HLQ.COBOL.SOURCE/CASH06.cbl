@@ -0,0 +1,315 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CASH06.
+000120 AUTHOR. D-L CASH MANAGEMENT SUPPORT.
+000130 INSTALLATION. STOCKTRD - CASH ACCOUNT SERVICES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*  DATE       BY    DESCRIPTION                                 *
+000190*  2026-08-09 DLM   INITIAL VERSION - DORMANT AND ZERO-BALANCE   *
+000200*                    ACCOUNT SWEEP AGAINST CASHACCOUNTY/HISTORY. *
+000210*  2026-08-09 DLM   ADDED CHECKPOINT/RESTART - COMMIT AND        *
+000220*                    CHECKPOINT EVERY WS-CKPT-INTERVAL ROWS SO   *
+000230*                    A MID-RUN ABEND CAN RESTART AFTER THE LAST  *
+000240*                    OWNER SWEPT.                                *
+000250******************************************************************
+000260*
+000270******************************************************************
+000280* THIS PROGRAM WALKS STOCKTRD.CASHACCOUNTY AND, FOR EACH OWNER,  *
+000290* FINDS THE MOST RECENT HISTORY RECORD THE SAME WAY CASH04 DOES  *
+000300* FOR RECONCILIATION. AN ACCOUNT IS FLAGGED FOR REVIEW IF ITS    *
+000310* LIVE BALANCE IS ZERO, OR IF ITS LAST HISTORY ACTIVITY (OR THE  *
+000320* ABSENCE OF ANY HISTORY AT ALL) IS OLDER THAN WS-DORMANT-DAYS,  *
+000330* SO OPS HAS A LIST OF CANDIDATES FOR CLOSURE INSTEAD OF        *
+000340* CARRYING EVERY ACCOUNT FOREVER.                                *
+000350******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT HISTORY-FILE ASSIGN TO HISTFILE
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS WS-VR-KEY
+000460         FILE STATUS IS WS-HIST-FSTAT.
+000470     SELECT CKPT-FILE ASSIGN TO CK06FILE
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-CKPT-FSTAT.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  HISTORY-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY DCLHIST.
+000550 FD  CKPT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY DCLCKPT.
+000580 WORKING-STORAGE SECTION.
+000590     EXEC SQL
+000600         INCLUDE SQLCA
+000610     END-EXEC.
+000620     EXEC SQL
+000630         INCLUDE DCLCASH
+000640     END-EXEC.
+000650*
+000660******************************************************************
+000670* WORKING STORAGE - COUNTERS, SWITCHES AND DATE WORK AREAS       *
+000680******************************************************************
+000690 77  WS-HIST-FSTAT            PIC X(02) VALUE '00'.
+000700 77  WS-DORMANT-DAYS          PIC 9(3) VALUE 90.
+000710 77  WS-ROWS-READ             PIC 9(7) COMP VALUE ZERO.
+000720 77  WS-ROWS-FLAGGED          PIC 9(7) COMP VALUE ZERO.
+000730 77  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000740     88 WS-EOF-YES                      VALUE 'Y'.
+000750 77  WS-HIST-FOUND-SW         PIC X(01) VALUE 'N'.
+000760     88 WS-HIST-FOUND                   VALUE 'Y'.
+000770 77  WS-FLAG-SW               PIC X(01) VALUE 'N'.
+000780     88 WS-FLAG-IT                      VALUE 'Y'.
+000790 77  WS-FLAG-REASON           PIC X(25) VALUE SPACES.
+000800 77  WS-TODAY-N               PIC 9(8).
+000810 77  WS-LAST-ACTIVITY-N       PIC 9(8).
+000820 77  WS-DAYS-SINCE            PIC S9(5).
+000830 77  WS-CKPT-FSTAT            PIC X(02) VALUE '00'.
+000840 77  WS-CKPT-INTERVAL         PIC 9(5) COMP VALUE 1000.
+000850 77  WS-CKPT-SINCE            PIC 9(5) COMP VALUE ZERO.
+000860 77  WS-RESTART-OWNER         PIC X(32) VALUE SPACES.
+000865 77  WS-RUN-ERROR-SW          PIC X(01) VALUE 'N'.
+000867     88 WS-RUN-ERROR                    VALUE 'Y'.
+000870 PROCEDURE DIVISION.
+000880*
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE
+000910         THRU 1000-INITIALIZE-EXIT
+000920     PERFORM 2000-PROCESS-ACCOUNTS
+000930         THRU 2000-PROCESS-ACCOUNTS-EXIT
+000940         UNTIL WS-EOF-YES
+000950     PERFORM 8000-TERMINATE
+000960         THRU 8000-TERMINATE-EXIT
+000970     GOBACK.
+000980*
+000990******************************************************************
+001000* 1000-INITIALIZE - OPEN FILE/CURSOR, ESTABLISH TODAY'S DATE     *
+001010******************************************************************
+001020 1000-INITIALIZE.
+001030     DISPLAY 'CASH06 - DORMANT/ZERO-BALANCE SWEEP - STARTING'
+001040     DISPLAY '  DORMANT THRESHOLD (DAYS) : ' WS-DORMANT-DAYS
+001050     DISPLAY ' '
+001060 
+001070     ACCEPT WS-TODAY-N FROM DATE YYYYMMDD
+001080 
+001090     PERFORM 1500-READ-CHECKPOINT
+001100         THRU 1500-READ-CHECKPOINT-EXIT
+001110 
+001120     OPEN INPUT HISTORY-FILE
+001130     IF WS-HIST-FSTAT NOT = '00'
+001140         DISPLAY 'CASH06 - OPEN OF HISTORY FILE FAILED, STATUS='
+001150             WS-HIST-FSTAT
+001160         MOVE 'Y' TO WS-EOF-SW
+001165         MOVE 'Y' TO WS-RUN-ERROR-SW
+001170     END-IF
+001180 
+001190     EXEC SQL
+001200         DECLARE CASH06CSR CURSOR FOR
+001210         SELECT OWNER, BALANCE, CURRENCYC
+001220         FROM STOCKTRD.CASHACCOUNTY
+001230         WHERE OWNER > :WS-RESTART-OWNER
+001240         ORDER BY OWNER
+001245         WITH HOLD
+001250     END-EXEC
+001260 
+001270     EXEC SQL
+001280         OPEN CASH06CSR
+001290     END-EXEC
+001300 
+001310     IF SQLCODE NOT = 0
+001320         DISPLAY 'CASH06 - OPEN CURSOR FAILED, SQLCODE=' SQLCODE
+001330         MOVE 'Y' TO WS-EOF-SW
+001335         MOVE 'Y' TO WS-RUN-ERROR-SW
+001340     END-IF
+001350     .
+001360 1000-INITIALIZE-EXIT.
+001370     EXIT.
+001380*
+001390******************************************************************
+001400* 1500-READ-CHECKPOINT - RESUME AFTER THE LAST OWNER SWEPT IF A  *
+001410*   PRIOR RUN LEFT A CHECKPOINT BEHIND BECAUSE IT DID NOT REACH  *
+001420*   8000-TERMINATE.                                          *
+001430******************************************************************
+001440 1500-READ-CHECKPOINT.
+001450     MOVE SPACES TO WS-RESTART-OWNER
+001460 
+001470     OPEN INPUT CKPT-FILE
+001480     IF WS-CKPT-FSTAT = '00'
+001490         READ CKPT-FILE
+001500             AT END
+001510                 CONTINUE
+001520         END-READ
+001530         IF WS-CKPT-FSTAT = '00'
+001540             MOVE WS-CKPT-OWNER     TO WS-RESTART-OWNER
+001550             MOVE WS-CKPT-ROWS-DONE TO WS-ROWS-READ
+001560             DISPLAY 'CASH06 - RESUMING AFTER OWNER='
+001570                 WS-RESTART-OWNER
+001580         END-IF
+001590         CLOSE CKPT-FILE
+001600     END-IF
+001610     .
+001620 1500-READ-CHECKPOINT-EXIT.
+001630     EXIT.
+001640*
+001650******************************************************************
+001660* 2000-PROCESS-ACCOUNTS - FETCH ONE ROW, DECIDE IF IT BELONGS   *
+001670*   ON THE SWEEP LIST                                           *
+001680******************************************************************
+001690 2000-PROCESS-ACCOUNTS.
+001700     EXEC SQL
+001710         FETCH CASH06CSR
+001720         INTO :DCLCASHACCOUNTY
+001730     END-EXEC
+001740 
+001750     IF SQLCODE = 100
+001760         MOVE 'Y' TO WS-EOF-SW
+001770         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+001780     END-IF
+001790 
+001800     IF SQLCODE NOT = 0
+001810         DISPLAY 'CASH06 - FETCH FAILED, SQLCODE=' SQLCODE
+001820         MOVE 'Y' TO WS-EOF-SW
+001825         MOVE 'Y' TO WS-RUN-ERROR-SW
+001830         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+001840     END-IF
+001850 
+001860     ADD 1 TO WS-ROWS-READ
+001870     MOVE 'N' TO WS-FLAG-SW
+001880     MOVE SPACES TO WS-FLAG-REASON
+001890 
+001900     IF BALANCE = 0
+001910         MOVE 'Y'                  TO WS-FLAG-SW
+001920         MOVE 'ZERO BALANCE'       TO WS-FLAG-REASON
+001930     END-IF
+001940 
+001950     PERFORM 3000-FIND-LATEST-HISTORY
+001960         THRU 3000-FIND-LATEST-HISTORY-EXIT
+001970 
+001980     IF WS-HIST-FOUND
+001990         PERFORM 4000-CHECK-DORMANT
+002000             THRU 4000-CHECK-DORMANT-EXIT
+002010     ELSE
+002020         MOVE 'Y'               TO WS-FLAG-SW
+002030         MOVE 'NO HISTORY EVER' TO WS-FLAG-REASON
+002040     END-IF
+002050 
+002060     IF WS-FLAG-IT
+002070         ADD 1 TO WS-ROWS-FLAGGED
+002080         DISPLAY '  ' OWNER '  BAL=' BALANCE '  ' WS-FLAG-REASON
+002090     END-IF
+002100 
+002110     ADD 1 TO WS-CKPT-SINCE
+002120     IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+002130         PERFORM 6000-WRITE-CHECKPOINT
+002140             THRU 6000-WRITE-CHECKPOINT-EXIT
+002150     END-IF
+002160     .
+002170 2000-PROCESS-ACCOUNTS-EXIT.
+002180     EXIT.
+002190*
+002200******************************************************************
+002210* 3000-FIND-LATEST-HISTORY - SAME APPROACH AS CASH04: POSITION   *
+002220*   ON THE OWNER'S HIGHEST-KEYED (MOST RECENT) HISTORY RECORD    *
+002230******************************************************************
+002240 3000-FIND-LATEST-HISTORY.
+002250     MOVE 'N'        TO WS-HIST-FOUND-SW
+002260     MOVE OWNER      TO WS-VR-NAME
+002270     MOVE HIGH-VALUE TO WS-VR-DATE
+002280     MOVE HIGH-VALUE TO WS-VR-TIME
+002290     MOVE 99         TO WS-VR-SEQ
+002300 
+002310     START HISTORY-FILE KEY IS LESS THAN OR EQUAL TO WS-VR-KEY
+002320         INVALID KEY
+002330             GO TO 3000-FIND-LATEST-HISTORY-EXIT
+002340     END-START
+002350 
+002360     READ HISTORY-FILE NEXT RECORD
+002370         AT END
+002380             GO TO 3000-FIND-LATEST-HISTORY-EXIT
+002390     END-READ
+002400 
+002410     IF WS-VR-NAME = OWNER
+002420         MOVE 'Y' TO WS-HIST-FOUND-SW
+002430     END-IF
+002440     .
+002450 3000-FIND-LATEST-HISTORY-EXIT.
+002460     EXIT.
+002470*
+002480******************************************************************
+002490* 4000-CHECK-DORMANT - FLAG THE ACCOUNT IF ITS LAST ACTIVITY IS  *
+002500*   OLDER THAN THE DORMANT THRESHOLD                             *
+002510******************************************************************
+002520 4000-CHECK-DORMANT.
+002530     MOVE WS-VR-DATE TO WS-LAST-ACTIVITY-N
+002540 
+002550     COMPUTE WS-DAYS-SINCE =
+002560         FUNCTION INTEGER-OF-DATE(WS-TODAY-N) -
+002570         FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-N)
+002580     END-COMPUTE
+002590 
+002600     IF WS-DAYS-SINCE > WS-DORMANT-DAYS
+002610         MOVE 'Y'           TO WS-FLAG-SW
+002620         MOVE 'DORMANT'     TO WS-FLAG-REASON
+002630     END-IF
+002640     .
+002650 4000-CHECK-DORMANT-EXIT.
+002660     EXIT.
+002670*
+002680******************************************************************
+002690* 6000-WRITE-CHECKPOINT - COMMIT THE WORK DONE SO FAR AND RECORD *
+002700*   THE OWNER JUST SWEPT, SO A RESTART CAN PICK UP AFTER IT     *
+002710*   WITHOUT REPROCESSING OR SKIPPING ACCOUNTS.                  *
+002720******************************************************************
+002730 6000-WRITE-CHECKPOINT.
+002740     EXEC SQL
+002750         COMMIT
+002760     END-EXEC
+002770 
+002780     MOVE OWNER        TO WS-CKPT-OWNER
+002790     MOVE WS-ROWS-READ TO WS-CKPT-ROWS-DONE
+002800 
+002810     OPEN OUTPUT CKPT-FILE
+002820     WRITE WS-CKPT-RECORD
+002830     CLOSE CKPT-FILE
+002840 
+002850     MOVE ZERO TO WS-CKPT-SINCE
+002860     .
+002870 6000-WRITE-CHECKPOINT-EXIT.
+002880     EXIT.
+002890*
+002900******************************************************************
+002910* 8000-TERMINATE - CLOSE CURSOR/FILE AND REPORT RUN TOTALS       *
+002920******************************************************************
+002930 8000-TERMINATE.
+002940     EXEC SQL
+002950         CLOSE CASH06CSR
+002960     END-EXEC
+002970 
+002980     EXEC SQL
+002990         COMMIT
+003000     END-EXEC
+003010
+003012     IF WS-RUN-ERROR
+003014         DISPLAY 'CASH06 - RUN ENDED ON AN ERROR, CHECKPOINT LEFT'
+003016             ' IN PLACE FOR THE NEXT RESTART'
+003018     ELSE
+003020         OPEN OUTPUT CKPT-FILE
+003022         CLOSE CKPT-FILE
+003024     END-IF
+003040
+003050     CLOSE HISTORY-FILE
+003060
+003070     DISPLAY ' '
+003080     DISPLAY 'CASH06 - ACCOUNTS READ    : ' WS-ROWS-READ
+003090     DISPLAY 'CASH06 - ACCOUNTS FLAGGED : ' WS-ROWS-FLAGGED
+003100     DISPLAY 'CASH06 - DORMANT/ZERO-BALANCE SWEEP - COMPLETE'
+003110     .
+003120 8000-TERMINATE-EXIT.
+003130     EXIT.

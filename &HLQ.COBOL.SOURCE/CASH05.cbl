@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CASH05.
+000120 AUTHOR. D-L CASH MANAGEMENT SUPPORT.
+000130 INSTALLATION. STOCKTRD - CASH ACCOUNT SERVICES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*  DATE       BY    DESCRIPTION                                 *
+000190*  2026-08-09 DLM   INITIAL VERSION - PER-CUSTOMER STATEMENT     *
+000200*                    EXTRACT FROM HISTORY AND CASHACCOUNTY.      *
+000210******************************************************************
+000220*
+000230******************************************************************
+000240* THIS PROGRAM PRODUCES A SIMPLE STATEMENT FOR ONE OWNER, KEYED  *
+000250* BY A THREE-CARD SYSIN PARAMETER SET (OWNER, FROM DATE, TO      *
+000260* DATE). IT BROWSES HISTORY FOR THAT OWNER'S TRANSACTIONS IN THE *
+000270* DATE RANGE, SHOWS THE BALANCE HISTORY LEFT BEHIND ON EACH ONE, *
+000280* AND REPORTS THE LATEST RECORD BEFORE THE RANGE AS THE OPENING  *
+000290* BALANCE AND THE CURRENT CASHACCOUNTY.BALANCE AS THE CLOSING    *
+000300* BALANCE.                                                      *
+000310******************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT HISTORY-FILE ASSIGN TO HISTFILE
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS WS-VR-KEY
+000420         FILE STATUS IS WS-HIST-FSTAT.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  HISTORY-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY DCLHIST.
+000480 WORKING-STORAGE SECTION.
+000490     EXEC SQL
+000500         INCLUDE SQLCA
+000510     END-EXEC.
+000520     EXEC SQL
+000530         INCLUDE DCLCASH
+000540     END-EXEC.
+000550*
+000560******************************************************************
+000570* WORKING STORAGE - PARAMETERS, COUNTERS AND SWITCHES           *
+000580******************************************************************
+000590 77  WS-HIST-FSTAT            PIC X(02) VALUE '00'.
+000600 77  WS-PARM-OWNER            PIC X(15).
+000610 77  WS-PARM-OWNER32          PIC X(32).
+000620 77  WS-PARM-FROM-DATE        PIC X(08).
+000630 77  WS-PARM-TO-DATE          PIC X(08).
+000640 77  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000650     88 WS-EOF-YES                      VALUE 'Y'.
+000660 77  WS-ACCT-FOUND-SW         PIC X(01) VALUE 'N'.
+000670     88 WS-ACCT-FOUND                   VALUE 'Y'.
+000680 77  WS-OPEN-FOUND-SW         PIC X(01) VALUE 'N'.
+000690     88 WS-OPEN-FOUND                   VALUE 'Y'.
+000700 77  WS-OPENING-BAL           PIC S9(7)V99 VALUE ZERO.
+000710 77  WS-CLOSING-BAL           PIC S9(7)V99 VALUE ZERO.
+000720 77  WS-LINE-COUNT            PIC 9(7) COMP VALUE ZERO.
+000730 PROCEDURE DIVISION.
+000740*
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770         THRU 1000-INITIALIZE-EXIT
+000780 
+000790     IF NOT WS-EOF-YES
+000800         PERFORM 2000-FIND-OPENING-BALANCE
+000810             THRU 2000-FIND-OPENING-BALANCE-EXIT
+000820         PERFORM 3000-PRINT-HEADER
+000830             THRU 3000-PRINT-HEADER-EXIT
+000840         PERFORM 4000-PRINT-STATEMENT-LINES
+000850             THRU 4000-PRINT-STATEMENT-LINES-EXIT
+000860             UNTIL WS-EOF-YES
+000870     END-IF
+000880 
+000890     PERFORM 8000-TERMINATE
+000900         THRU 8000-TERMINATE-EXIT
+000910     GOBACK.
+000920*
+000930******************************************************************
+000940* 1000-INITIALIZE - READ THE PARAMETER CARDS, OPEN THE FILE,     *
+000950*   LOOK UP THE CURRENT BALANCE FOR THE STATEMENT OWNER          *
+000960******************************************************************
+000970 1000-INITIALIZE.
+000980     DISPLAY 'CASH05 - CUSTOMER STATEMENT EXTRACT - STARTING'
+000990 
+001000     ACCEPT WS-PARM-OWNER FROM SYSIN
+001010     ACCEPT WS-PARM-FROM-DATE FROM SYSIN
+001020     ACCEPT WS-PARM-TO-DATE FROM SYSIN
+001030     MOVE WS-PARM-OWNER TO WS-PARM-OWNER32
+001040 
+001050     DISPLAY 'CASH05 - OWNER=' WS-PARM-OWNER
+001060     DISPLAY 'CASH05 - FROM =' WS-PARM-FROM-DATE
+001070         ' TO=' WS-PARM-TO-DATE
+001080 
+001090     OPEN INPUT HISTORY-FILE
+001100     IF WS-HIST-FSTAT NOT = '00'
+001110         DISPLAY 'CASH05 - OPEN OF HISTORY FILE FAILED, STATUS='
+001120             WS-HIST-FSTAT
+001130         MOVE 'Y' TO WS-EOF-SW
+001140     END-IF
+001150 
+001160     IF NOT WS-EOF-YES
+001170         EXEC SQL
+001180             SELECT OWNER,BALANCE,CURRENCYC
+001190             INTO  :DCLCASHACCOUNTY
+001200             FROM STOCKTRD.CASHACCOUNTY
+001210             WHERE UPPER(OWNER) = UPPER(:WS-PARM-OWNER32)
+001220         END-EXEC
+001230 
+001240         IF SQLCODE NOT = 0
+001250             DISPLAY 'CASH05 - ACCOUNT NOT FOUND FOR '
+001251                 WS-PARM-OWNER
+001260             MOVE 'Y' TO WS-EOF-SW
+001270         ELSE
+001280             MOVE 'Y'     TO WS-ACCT-FOUND-SW
+001290             MOVE BALANCE TO WS-CLOSING-BAL
+001300         END-IF
+001310     END-IF
+001320     .
+001330 1000-INITIALIZE-EXIT.
+001340     EXIT.
+001350*
+001360******************************************************************
+001370* 2000-FIND-OPENING-BALANCE - LOCATE THE LATEST HISTORY RECORD   *
+001380*   STRICTLY BEFORE THE STATEMENT PERIOD                         *
+001390******************************************************************
+001400 2000-FIND-OPENING-BALANCE.
+001410     MOVE 'N'               TO WS-OPEN-FOUND-SW
+001420     MOVE WS-PARM-OWNER     TO WS-VR-NAME
+001430     MOVE WS-PARM-FROM-DATE TO WS-VR-DATE
+001440     MOVE '000000'          TO WS-VR-TIME
+001450     MOVE 0                 TO WS-VR-SEQ
+001460 
+001470     START HISTORY-FILE KEY IS LESS THAN WS-VR-KEY
+001480         INVALID KEY
+001490             GO TO 2000-FIND-OPENING-BALANCE-EXIT
+001500     END-START
+001510 
+001520     READ HISTORY-FILE NEXT RECORD
+001530         AT END
+001540             GO TO 2000-FIND-OPENING-BALANCE-EXIT
+001550     END-READ
+001560 
+001570     IF WS-VR-NAME = WS-PARM-OWNER
+001580         MOVE WS-VR-BALANCE TO WS-OPENING-BAL
+001590         MOVE 'Y'            TO WS-OPEN-FOUND-SW
+001600     END-IF
+001610     .
+001620 2000-FIND-OPENING-BALANCE-EXIT.
+001630     EXIT.
+001640*
+001650******************************************************************
+001660* 3000-PRINT-HEADER - PRINT THE STATEMENT HEADING AND POSITION   *
+001670*   HISTORY AT THE START OF THE PERIOD FOR THE DETAIL LOOP       *
+001680******************************************************************
+001690 3000-PRINT-HEADER.
+001700     DISPLAY ' '
+001710     DISPLAY 'CASH05 - STATEMENT FOR ' WS-PARM-OWNER
+001720     DISPLAY '  PERIOD ' WS-PARM-FROM-DATE ' TO ' WS-PARM-TO-DATE
+001730 
+001740     IF WS-OPEN-FOUND
+001750         DISPLAY '  OPENING BALANCE : ' WS-OPENING-BAL
+001760     ELSE
+001770         DISPLAY '  OPENING BALANCE : NONE PRIOR TO PERIOD'
+001780     END-IF
+001790 
+001800     DISPLAY '  DATE      TIME    REQ  RESULTING BAL  RETCODE'
+001810 
+001820     MOVE WS-PARM-OWNER     TO WS-VR-NAME
+001830     MOVE WS-PARM-FROM-DATE TO WS-VR-DATE
+001840     MOVE '000000'          TO WS-VR-TIME
+001850     MOVE 0                 TO WS-VR-SEQ
+001860 
+001870     START HISTORY-FILE KEY IS GREATER THAN OR EQUAL TO WS-VR-KEY
+001880         INVALID KEY
+001890             MOVE 'Y' TO WS-EOF-SW
+001900     END-START
+001910     .
+001920 3000-PRINT-HEADER-EXIT.
+001930     EXIT.
+001940*
+001950******************************************************************
+001960* 4000-PRINT-STATEMENT-LINES - ONE DETAIL LINE PER HISTORY      *
+001970*   RECORD IN RANGE, STOPPING AT THE OWNER OR PERIOD BOUNDARY    *
+001980******************************************************************
+001990 4000-PRINT-STATEMENT-LINES.
+002000     READ HISTORY-FILE NEXT RECORD
+002010         AT END
+002020             MOVE 'Y' TO WS-EOF-SW
+002030             GO TO 4000-PRINT-STATEMENT-LINES-EXIT
+002040     END-READ
+002050 
+002060     IF WS-VR-NAME NOT = WS-PARM-OWNER
+002070         MOVE 'Y' TO WS-EOF-SW
+002080         GO TO 4000-PRINT-STATEMENT-LINES-EXIT
+002090     END-IF
+002100 
+002110     IF WS-VR-DATE > WS-PARM-TO-DATE
+002120         MOVE 'Y' TO WS-EOF-SW
+002130         GO TO 4000-PRINT-STATEMENT-LINES-EXIT
+002140     END-IF
+002150 
+002160     ADD 1 TO WS-LINE-COUNT
+002170     DISPLAY '  ' WS-VR-DATE '  ' WS-VR-TIME '  ' WS-VR-REQ '  '
+002180         WS-VR-BALANCE '  ' WS-VR-RETCODE
+002190     .
+002200 4000-PRINT-STATEMENT-LINES-EXIT.
+002210     EXIT.
+002220*
+002230******************************************************************
+002240* 8000-TERMINATE - CLOSE THE FILE AND PRINT THE CLOSING BALANCE  *
+002250******************************************************************
+002260 8000-TERMINATE.
+002270     CLOSE HISTORY-FILE
+002280 
+002290     DISPLAY ' '
+002300     IF WS-ACCT-FOUND
+002310         DISPLAY '  CLOSING BALANCE : ' WS-CLOSING-BAL
+002320         DISPLAY '  TRANSACTIONS    : ' WS-LINE-COUNT
+002330     END-IF
+002340     DISPLAY 'CASH05 - CUSTOMER STATEMENT EXTRACT - COMPLETE'
+002350     .
+002360 8000-TERMINATE-EXIT.
+002370     EXIT.

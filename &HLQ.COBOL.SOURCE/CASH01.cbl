@@ -0,0 +1,398 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CASH01.
+000120 AUTHOR. D-L CASH MANAGEMENT SUPPORT.
+000130 INSTALLATION. STOCKTRD - CASH ACCOUNT SERVICES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*  DATE       BY    DESCRIPTION                                 *
+000190*  2026-08-09 DLM   INITIAL VERSION - NIGHTLY/MONTH-END         *
+000200*                    INTEREST ACCRUAL AGAINST CASHACCOUNTY.     *
+000210*  2026-08-09 DLM   ADDED CHECKPOINT/RESTART - COMMIT AND       *
+000220*                    CHECKPOINT EVERY WS-CKPT-INTERVAL ROWS SO  *
+000230*                    A MID-RUN ABEND CAN RESTART AFTER THE LAST *
+000240*                    OWNER POSTED INSTEAD OF FROM THE TOP.      *
+000250*  2026-08-09 DLM   HISTORY WRITES NOW STAGE IN WS-PEND-HIST-   *
+000260*                    TABLE AND ONLY FLUSH TO HISTORY-FILE AFTER *
+000270*                    THE COMMIT THAT MAKES THEIR BALANCE        *
+000280*                    UPDATES DURABLE, SO HISTORY AND THE DB2    *
+000290*                    ROW IT DESCRIBES ALWAYS LAND TOGETHER.     *
+000300******************************************************************
+000310*
+000320******************************************************************
+000330* THIS PROGRAM WALKS EVERY ROW OF STOCKTRD.CASHACCOUNTY, LOOKS  *
+000340* UP THE INTEREST RATE FOR THE ROW'S CURRENCYC IN               *
+000350* STOCKTRD.INTRATE, ACCRUES THE INTEREST INTO BALANCE THE SAME  *
+000360* WAY CASH00'S CASH-ACCT-CREDIT PARAGRAPH POSTS A CREDIT, AND    *
+000370* WRITES ONE HISTORY RECORD PER ACCOUNT SO THE ACCRUAL SHOWS UP *
+000380* IN THE SAME AUDIT TRAIL THE ONLINE TRANSACTION USES.          *
+000390******************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER. IBM-370.
+000430 OBJECT-COMPUTER. IBM-370.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT HISTORY-FILE ASSIGN TO HISTFILE
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS RANDOM
+000490         RECORD KEY IS WS-VR-KEY
+000500         FILE STATUS IS WS-HIST-FSTAT.
+000510     SELECT CKPT-FILE ASSIGN TO CK01FILE
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-CKPT-FSTAT.
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  HISTORY-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY DCLHIST.
+000590 FD  CKPT-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610     COPY DCLCKPT.
+000620 WORKING-STORAGE SECTION.
+000630     EXEC SQL
+000640         INCLUDE SQLCA
+000650     END-EXEC.
+000660     EXEC SQL
+000670         INCLUDE DCLCASH
+000680     END-EXEC.
+000690     EXEC SQL
+000700         INCLUDE DCLINTR
+000710     END-EXEC.
+000720*
+000730******************************************************************
+000740* WORKING STORAGE - COUNTERS AND SWITCHES                       *
+000750******************************************************************
+000760 77  WS-ROWS-READ            PIC 9(7) COMP VALUE ZERO.
+000770 77  WS-ROWS-POSTED          PIC 9(7) COMP VALUE ZERO.
+000780 77  WS-ROWS-NORATE          PIC 9(7) COMP VALUE ZERO.
+000790 77  WS-INTEREST-AMT         PIC S9(7)V99 COMP-3 VALUE ZERO.
+000800 77  WS-NEW-BALANCE          PIC S9(7)V9(2) VALUE ZERO.
+000810 77  WS-HIST-FSTAT           PIC X(02) VALUE '00'.
+000820 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000830     88 WS-EOF-YES                     VALUE 'Y'.
+000840 77  WS-RATE-FOUND-SW        PIC X(01) VALUE 'N'.
+000850     88 WS-RATE-FOUND                  VALUE 'Y'.
+000860 77  WS-ASKTIME-DATE         PIC X(08).
+000870 77  WS-ASKTIME-TIME         PIC X(06).
+000880 77  WS-CKPT-FSTAT           PIC X(02) VALUE '00'.
+000890 77  WS-CKPT-INTERVAL        PIC 9(5) COMP VALUE 1000.
+000900 77  WS-CKPT-SINCE           PIC 9(5) COMP VALUE ZERO.
+000910 77  WS-RESTART-OWNER        PIC X(32) VALUE SPACES.
+000920 77  WS-RUN-ERROR-SW         PIC X(01) VALUE 'N'.
+000930     88 WS-RUN-ERROR                   VALUE 'Y'.
+000940 01  WS-PEND-HIST-TABLE.
+000950     05 WS-PEND-HIST-ENTRY OCCURS 1000 TIMES.
+000960        10 WS-PEND-HIST-NAME     PIC X(15).
+000970        10 WS-PEND-HIST-DATE     PIC X(08).
+000980        10 WS-PEND-HIST-TIME     PIC X(06).
+000990        10 WS-PEND-HIST-SEQ      PIC 9(02).
+001000        10 WS-PEND-HIST-REQ      PIC X(01).
+001010        10 WS-PEND-HIST-BALANCE  PIC 9(7)V99.
+001020        10 WS-PEND-HIST-CURRENCY PIC X(08).
+001030        10 WS-PEND-HIST-RETCODE  PIC X(10).
+001040*    WS-PEND-HIST-TABLE HOLDS HISTORY ROWS NOT YET WRITTEN TO
+001050*    HISTORY-FILE. A ROW ONLY MOVES FROM HERE TO THE VSAM FILE
+001060*    AFTER THE DB2 COMMIT THAT MADE ITS BALANCE UPDATE DURABLE,
+001070*    SO AN ABEND BETWEEN COMMITS CAN NEVER LEAVE A HISTORY RECORD
+001080*    ON DISK FOR AN UPDATE THAT DB2 LATER ROLLS BACK - SEE
+001090*    5000-WRITE-HISTORY AND 5500-FLUSH-HISTORY BELOW.
+001100 77  WS-PEND-HIST-CNT        PIC 9(5) COMP VALUE ZERO.
+001110 77  WS-PEND-HIST-IDX        PIC 9(5) COMP VALUE ZERO.
+001120 PROCEDURE DIVISION.
+001130*
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE
+001160         THRU 1000-INITIALIZE-EXIT
+001170     PERFORM 2000-PROCESS-ACCOUNTS
+001180         THRU 2000-PROCESS-ACCOUNTS-EXIT
+001190         UNTIL WS-EOF-YES
+001200     PERFORM 8000-TERMINATE
+001210         THRU 8000-TERMINATE-EXIT
+001220     GOBACK.
+001230*
+001240******************************************************************
+001250* 1000-INITIALIZE - OPEN FILES/CURSOR, ESTABLISH RUN DATE        *
+001260******************************************************************
+001270 1000-INITIALIZE.
+001280     DISPLAY 'CASH01 - INTEREST ACCRUAL BATCH - STARTING'
+001290 
+001300     PERFORM 1500-READ-CHECKPOINT
+001310         THRU 1500-READ-CHECKPOINT-EXIT
+001320 
+001330     OPEN I-O HISTORY-FILE
+001340     IF WS-HIST-FSTAT NOT = '00'
+001350         DISPLAY 'CASH01 - OPEN OF HISTORY FILE FAILED, STATUS='
+001360             WS-HIST-FSTAT
+001370         MOVE 'Y' TO WS-EOF-SW
+001380         MOVE 'Y' TO WS-RUN-ERROR-SW
+001390     END-IF
+001400 
+001410     EXEC SQL
+001420         DECLARE CASH01CSR CURSOR FOR
+001430         SELECT OWNER, BALANCE, CURRENCYC
+001440         FROM STOCKTRD.CASHACCOUNTY
+001450         WHERE OWNER > :WS-RESTART-OWNER
+001460         ORDER BY OWNER
+001470         WITH HOLD
+001480     END-EXEC
+001490 
+001500     EXEC SQL
+001510         OPEN CASH01CSR
+001520     END-EXEC
+001530 
+001540     IF SQLCODE NOT = 0
+001550         DISPLAY 'CASH01 - OPEN CURSOR FAILED, SQLCODE=' SQLCODE
+001560         MOVE 'Y' TO WS-EOF-SW
+001570         MOVE 'Y' TO WS-RUN-ERROR-SW
+001580     END-IF
+001590     .
+001600 1000-INITIALIZE-EXIT.
+001610     EXIT.
+001620*
+001630******************************************************************
+001640* 1500-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT BEHIND *
+001650*   BECAUSE IT DID NOT REACH 8000-TERMINATE, RESUME JUST AFTER  *
+001660*   THE LAST OWNER IT POSTED INSTEAD OF FROM THE TOP.           *
+001670******************************************************************
+001680 1500-READ-CHECKPOINT.
+001690     MOVE SPACES TO WS-RESTART-OWNER
+001700 
+001710     OPEN INPUT CKPT-FILE
+001720     IF WS-CKPT-FSTAT = '00'
+001730         READ CKPT-FILE
+001740             AT END
+001750                 CONTINUE
+001760         END-READ
+001770         IF WS-CKPT-FSTAT = '00'
+001780             MOVE WS-CKPT-OWNER     TO WS-RESTART-OWNER
+001790             MOVE WS-CKPT-ROWS-DONE TO WS-ROWS-READ
+001800             DISPLAY 'CASH01 - RESUMING AFTER CHECKPOINT OWNER='
+001810                 WS-RESTART-OWNER
+001820         END-IF
+001830         CLOSE CKPT-FILE
+001840     END-IF
+001850     .
+001860 1500-READ-CHECKPOINT-EXIT.
+001870     EXIT.
+001880*
+001890******************************************************************
+001900* 2000-PROCESS-ACCOUNTS - FETCH ONE ROW, ACCRUE INTEREST, POST  *
+001910******************************************************************
+001920 2000-PROCESS-ACCOUNTS.
+001930     EXEC SQL
+001940         FETCH CASH01CSR
+001950         INTO :DCLCASHACCOUNTY
+001960     END-EXEC
+001970 
+001980     IF SQLCODE = 100
+001990         MOVE 'Y' TO WS-EOF-SW
+002000         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+002010     END-IF
+002020 
+002030     IF SQLCODE NOT = 0
+002040         DISPLAY 'CASH01 - FETCH FAILED, SQLCODE=' SQLCODE
+002050         MOVE 'Y' TO WS-EOF-SW
+002060         MOVE 'Y' TO WS-RUN-ERROR-SW
+002070         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+002080     END-IF
+002090 
+002100     ADD 1 TO WS-ROWS-READ
+002110 
+002120     PERFORM 3000-LOOKUP-RATE
+002130         THRU 3000-LOOKUP-RATE-EXIT
+002140 
+002150     IF WS-RATE-FOUND
+002160         PERFORM 4000-POST-INTEREST
+002170             THRU 4000-POST-INTEREST-EXIT
+002180     ELSE
+002190         ADD 1 TO WS-ROWS-NORATE
+002200         DISPLAY 'CASH01 - NO INTRATE ROW FOR ' CURRENCYC OF
+002210             DCLCASHACCOUNTY ' OWNER ' OWNER
+002220     END-IF
+002230 
+002240     ADD 1 TO WS-CKPT-SINCE
+002250     IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+002260         PERFORM 6000-WRITE-CHECKPOINT
+002270             THRU 6000-WRITE-CHECKPOINT-EXIT
+002280     END-IF
+002290     .
+002300 2000-PROCESS-ACCOUNTS-EXIT.
+002310     EXIT.
+002320*
+002330******************************************************************
+002340* 6000-WRITE-CHECKPOINT - COMMIT THE WORK DONE SO FAR AND RECORD *
+002350*   THE LAST OWNER POSTED, SO A RESTART CAN PICK UP AFTER IT     *
+002360*   INSTEAD OF REPOSTING INTEREST OR SKIPPING AN OWNER           *
+002370******************************************************************
+002380 6000-WRITE-CHECKPOINT.
+002390     EXEC SQL
+002400         COMMIT
+002410     END-EXEC
+002420
+002430     PERFORM 5500-FLUSH-HISTORY
+002440         THRU 5500-FLUSH-HISTORY-EXIT
+002450 
+002460     MOVE OWNER         TO WS-CKPT-OWNER
+002470     MOVE WS-ROWS-READ  TO WS-CKPT-ROWS-DONE
+002480 
+002490     OPEN OUTPUT CKPT-FILE
+002500     WRITE WS-CKPT-RECORD
+002510     CLOSE CKPT-FILE
+002520 
+002530     MOVE ZERO TO WS-CKPT-SINCE
+002540 
+002550     DISPLAY 'CASH01 - CHECKPOINT WRITTEN, LAST OWNER=' OWNER
+002560     .
+002570 6000-WRITE-CHECKPOINT-EXIT.
+002580     EXIT.
+002590*
+002600******************************************************************
+002610* 3000-LOOKUP-RATE - FIND THE INTEREST RATE FOR THIS CURRENCY    *
+002620******************************************************************
+002630 3000-LOOKUP-RATE.
+002640     MOVE 'N' TO WS-RATE-FOUND-SW
+002650 
+002660     EXEC SQL
+002670         SELECT CURRENCYC, INTRATE, EFFDT
+002680         INTO :DCLINTRATE
+002690         FROM STOCKTRD.INTRATE
+002700         WHERE CURRENCYC = :DCLCASHACCOUNTY.CURRENCYC
+002710     END-EXEC
+002720 
+002730     IF SQLCODE = 0
+002740         MOVE 'Y' TO WS-RATE-FOUND-SW
+002750     END-IF
+002760     .
+002770 3000-LOOKUP-RATE-EXIT.
+002780     EXIT.
+002790*
+002800******************************************************************
+002810* 4000-POST-INTEREST - ACCRUE INTEREST AND WRITE HISTORY         *
+002820******************************************************************
+002830 4000-POST-INTEREST.
+002840     COMPUTE WS-INTEREST-AMT ROUNDED = BALANCE * INTRATE
+002850         END-COMPUTE
+002860 
+002870     COMPUTE WS-NEW-BALANCE = BALANCE + WS-INTEREST-AMT
+002880         END-COMPUTE
+002890 
+002900     MOVE WS-NEW-BALANCE TO BALANCE
+002910 
+002920     EXEC SQL
+002930         UPDATE STOCKTRD.CASHACCOUNTY
+002940         SET BALANCE = :BALANCE
+002950         WHERE OWNER = :OWNER
+002960     END-EXEC
+002970 
+002980     IF SQLCODE NOT = 0
+002990         DISPLAY 'CASH01 - UPDATE FAILED FOR ' OWNER
+003000             ' SQLCODE=' SQLCODE
+003010         GO TO 4000-POST-INTEREST-EXIT
+003020     END-IF
+003030 
+003040     ADD 1 TO WS-ROWS-POSTED
+003050 
+003060     PERFORM 5000-WRITE-HISTORY
+003070         THRU 5000-WRITE-HISTORY-EXIT
+003080     .
+003090 4000-POST-INTEREST-EXIT.
+003100     EXIT.
+003110*
+003120******************************************************************
+003130* 5000-WRITE-HISTORY - RECORD THE ACCRUAL IN THE HISTORY FILE    *
+003140******************************************************************
+003150 5000-WRITE-HISTORY.
+003160     ACCEPT WS-ASKTIME-DATE FROM DATE YYYYMMDD
+003170     ACCEPT WS-ASKTIME-TIME FROM TIME
+003180
+003190     ADD 1 TO WS-PEND-HIST-CNT
+003200
+003210     MOVE OWNER             TO WS-PEND-HIST-NAME(WS-PEND-HIST-CNT)
+003220     MOVE WS-ASKTIME-DATE   TO WS-PEND-HIST-DATE(WS-PEND-HIST-CNT)
+003230     MOVE WS-ASKTIME-TIME   TO WS-PEND-HIST-TIME(WS-PEND-HIST-CNT)
+003240     MOVE ZERO              TO WS-PEND-HIST-SEQ(WS-PEND-HIST-CNT)
+003250     MOVE 'I'               TO WS-PEND-HIST-REQ(WS-PEND-HIST-CNT)
+003260     MOVE BALANCE TO
+003270         WS-PEND-HIST-BALANCE(WS-PEND-HIST-CNT)
+003280     MOVE CURRENCYC OF DCLCASHACCOUNTY TO
+003290         WS-PEND-HIST-CURRENCY(WS-PEND-HIST-CNT)
+003300     MOVE 'INTEREST PSTD' TO
+003310         WS-PEND-HIST-RETCODE(WS-PEND-HIST-CNT)
+003320     .
+003330 5000-WRITE-HISTORY-EXIT.
+003340     EXIT.
+003350*
+003360******************************************************************
+003370* 5500-FLUSH-HISTORY - WRITE STAGED HISTORY ROWS TO THE FILE   *
+003380*   CALLED ONLY AFTER A COMMIT MAKES THE ROWS' UPDATES DURABLE *
+003390*   SO THE VSAM WRITES HERE NEVER GET AHEAD OF THE DB2 WORK    *
+003400*   THEY ARE AUDITING.                                        *
+003410******************************************************************
+003420 5500-FLUSH-HISTORY.
+003430     PERFORM 5600-WRITE-ONE-PENDING
+003440         THRU 5600-WRITE-ONE-PENDING-EXIT
+003450         VARYING WS-PEND-HIST-IDX FROM 1 BY 1
+003460         UNTIL WS-PEND-HIST-IDX > WS-PEND-HIST-CNT
+003470
+003480     MOVE ZERO TO WS-PEND-HIST-CNT
+003490     .
+003500 5500-FLUSH-HISTORY-EXIT.
+003510     EXIT.
+003520*
+003530******************************************************************
+003540* 5600-WRITE-ONE-PENDING - WRITE ONE STAGED ROW TO HISTORY     *
+003550******************************************************************
+003560 5600-WRITE-ONE-PENDING.
+003570     MOVE WS-PEND-HIST-NAME(WS-PEND-HIST-IDX)     TO WS-VR-NAME
+003580     MOVE WS-PEND-HIST-DATE(WS-PEND-HIST-IDX)     TO WS-VR-DATE
+003590     MOVE WS-PEND-HIST-TIME(WS-PEND-HIST-IDX)     TO WS-VR-TIME
+003600     MOVE WS-PEND-HIST-SEQ(WS-PEND-HIST-IDX)      TO WS-VR-SEQ
+003610     MOVE WS-PEND-HIST-REQ(WS-PEND-HIST-IDX)      TO WS-VR-REQ
+003620     MOVE WS-PEND-HIST-BALANCE(WS-PEND-HIST-IDX)  TO WS-VR-BALANCE
+003630     MOVE WS-PEND-HIST-CURRENCY(WS-PEND-HIST-IDX) TO
+003640         WS-VR-CURRENCY
+003650     MOVE WS-PEND-HIST-RETCODE(WS-PEND-HIST-IDX)  TO WS-VR-RETCODE
+003660
+003670     WRITE WS-VSAM-RECORD
+003680         INVALID KEY
+003690             DISPLAY 'CASH01 - HISTORY WRITE FAILED FOR '
+003700                 WS-VR-NAME ' STATUS=' WS-HIST-FSTAT
+003710     END-WRITE
+003720     .
+003730 5600-WRITE-ONE-PENDING-EXIT.
+003740     EXIT.
+003750*
+003760******************************************************************
+003770* 8000-TERMINATE - CLOSE CURSOR/FILES AND REPORT RUN TOTALS      *
+003780******************************************************************
+003790 8000-TERMINATE.
+003800     EXEC SQL
+003810         CLOSE CASH01CSR
+003820     END-EXEC
+003830
+003840     EXEC SQL
+003850         COMMIT
+003860     END-EXEC
+003870
+003880     PERFORM 5500-FLUSH-HISTORY
+003890         THRU 5500-FLUSH-HISTORY-EXIT
+003900     CLOSE HISTORY-FILE
+003910
+003920     IF WS-RUN-ERROR
+003930         DISPLAY 'CASH01 - RUN ENDED ON AN ERROR, CHECKPOINT LEFT'
+003940             ' IN PLACE FOR THE NEXT RESTART'
+003950     ELSE
+003960         OPEN OUTPUT CKPT-FILE
+003970         CLOSE CKPT-FILE
+003980     END-IF
+003990
+004000
+004010     DISPLAY 'CASH01 - ROWS READ      : ' WS-ROWS-READ
+004020     DISPLAY 'CASH01 - ROWS POSTED    : ' WS-ROWS-POSTED
+004030     DISPLAY 'CASH01 - ROWS NO RATE   : ' WS-ROWS-NORATE
+004040     DISPLAY 'CASH01 - INTEREST ACCRUAL BATCH - COMPLETE'
+004050     .
+004060 8000-TERMINATE-EXIT.
+004070     EXIT.

@@ -0,0 +1,244 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CASH03.
+000120 AUTHOR. D-L CASH MANAGEMENT SUPPORT.
+000130 INSTALLATION. STOCKTRD - CASH ACCOUNT SERVICES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*  DATE       BY    DESCRIPTION                                 *
+000190*  2026-08-09 DLM   INITIAL VERSION - CURRENCY TRIAL BALANCE    *
+000200*                    REPORT AGAINST CASHACCOUNTY.                *
+000210*  2026-08-09 DLM   ADDED CHECKPOINT/RESTART - COMMIT AND        *
+000220*                    CHECKPOINT AT EACH COMPLETED CURRENCY       *
+000230*                    BREAK SO A MID-RUN ABEND CAN RESTART AFTER  *
+000240*                    THE LAST CURRENCY TOTALLED.                 *
+000250******************************************************************
+000260*
+000270******************************************************************
+000280* THIS PROGRAM READS STOCKTRD.CASHACCOUNTY IN CURRENCYC ORDER,  *
+000290* ACCUMULATES A SUBTOTAL AND ROW COUNT PER CURRENCY, PRINTS A    *
+000300* BREAK LINE EVERY TIME THE CURRENCY CHANGES, AND FINISHES WITH *
+000310* A GRAND TOTAL - THE REPORT MONTH-END CLOSE HAS BEEN RUNNING   *
+000320* BY HAND THROUGH SPUFI.                                        *
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CKPT-FILE ASSIGN TO CK03FILE
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-CKPT-FSTAT.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  CKPT-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY DCLCKPT.
+000480 WORKING-STORAGE SECTION.
+000490     EXEC SQL
+000500         INCLUDE SQLCA
+000510     END-EXEC.
+000520     EXEC SQL
+000530         INCLUDE DCLCASH
+000540     END-EXEC.
+000550*
+000560******************************************************************
+000570* WORKING STORAGE - COUNTERS AND SWITCHES                       *
+000580******************************************************************
+000590 77  WS-CURR-COUNT           PIC 9(7) COMP VALUE ZERO.
+000600 77  WS-CURR-SUBTOTAL        PIC S9(9)V99 COMP-3 VALUE ZERO.
+000610 77  WS-GRAND-COUNT          PIC 9(7) COMP VALUE ZERO.
+000620 77  WS-GRAND-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
+000630 77  WS-CURR-BREAK           PIC X(8) VALUE SPACES.
+000640 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000650     88 WS-EOF-YES                     VALUE 'Y'.
+000660 77  WS-FIRST-ROW-SW         PIC X(01) VALUE 'Y'.
+000670     88 WS-FIRST-ROW                   VALUE 'Y'.
+000680 77  WS-CKPT-FSTAT           PIC X(02) VALUE '00'.
+000690 77  WS-RESTART-CURRENCY     PIC X(08) VALUE SPACES.
+000695 77  WS-RUN-ERROR-SW         PIC X(01) VALUE 'N'.
+000697     88 WS-RUN-ERROR                   VALUE 'Y'.
+000700 PROCEDURE DIVISION.
+000710*
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE
+000740         THRU 1000-INITIALIZE-EXIT
+000750     PERFORM 2000-PROCESS-ROWS
+000760         THRU 2000-PROCESS-ROWS-EXIT
+000770         UNTIL WS-EOF-YES
+000780     IF NOT WS-FIRST-ROW AND NOT WS-RUN-ERROR
+000790         PERFORM 7000-PRINT-BREAK
+000800             THRU 7000-PRINT-BREAK-EXIT
+000810     END-IF
+000820     PERFORM 8000-TERMINATE
+000830         THRU 8000-TERMINATE-EXIT
+000840     GOBACK.
+000850*
+000860******************************************************************
+000870* 1000-INITIALIZE - OPEN CURSOR, PRINT REPORT HEADING            *
+000880******************************************************************
+000890 1000-INITIALIZE.
+000900     DISPLAY 'CASH03 - CURRENCY TRIAL BALANCE REPORT - STARTING'
+000910 
+000920     PERFORM 1500-READ-CHECKPOINT
+000930         THRU 1500-READ-CHECKPOINT-EXIT
+000940 
+000950     DISPLAY ' '
+000960     DISPLAY 'CURRENCY  ROW COUNT     SUBTOTAL BALANCE'
+000970     DISPLAY '--------  ---------     ----------------'
+000980 
+000990     EXEC SQL
+001000         DECLARE CASH03CSR CURSOR FOR
+001010         SELECT OWNER, BALANCE, CURRENCYC
+001020         FROM STOCKTRD.CASHACCOUNTY
+001030         WHERE CURRENCYC > :WS-RESTART-CURRENCY
+001040         ORDER BY CURRENCYC
+001045         WITH HOLD
+001050     END-EXEC
+001060 
+001070     EXEC SQL
+001080         OPEN CASH03CSR
+001090     END-EXEC
+001100 
+001110     IF SQLCODE NOT = 0
+001120         DISPLAY 'CASH03 - OPEN CURSOR FAILED, SQLCODE=' SQLCODE
+001130         MOVE 'Y' TO WS-EOF-SW
+001135         MOVE 'Y' TO WS-RUN-ERROR-SW
+001140     END-IF
+001150     .
+001160 1000-INITIALIZE-EXIT.
+001170     EXIT.
+001180*
+001190******************************************************************
+001200* 1500-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT BEHIND *
+001210*   BECAUSE IT DID NOT REACH 8000-TERMINATE, RESUME AFTER THE   *
+001220*   LAST CURRENCY IT TOTALLED, CARRYING FORWARD ITS GRAND       *
+001230*   TOTALS SO THE FINAL GRAND TOTAL STILL COVERS THE WHOLE RUN. *
+001240******************************************************************
+001250 1500-READ-CHECKPOINT.
+001260     MOVE SPACES TO WS-RESTART-CURRENCY
+001270 
+001280     OPEN INPUT CKPT-FILE
+001290     IF WS-CKPT-FSTAT = '00'
+001300         READ CKPT-FILE
+001310             AT END
+001320                 CONTINUE
+001330         END-READ
+001340         IF WS-CKPT-FSTAT = '00'
+001350             MOVE WS-CKPT-CURRENCY    TO WS-RESTART-CURRENCY
+001360             MOVE WS-CKPT-ACCUM-COUNT TO WS-GRAND-COUNT
+001370             MOVE WS-CKPT-ACCUM-TOTAL TO WS-GRAND-TOTAL
+001380             DISPLAY 'CASH03 - RESUMING AFTER CURRENCY='
+001390                 WS-RESTART-CURRENCY
+001400         END-IF
+001410         CLOSE CKPT-FILE
+001420     END-IF
+001430     .
+001440 1500-READ-CHECKPOINT-EXIT.
+001450     EXIT.
+001460*
+001470******************************************************************
+001480* 2000-PROCESS-ROWS - FETCH ONE ROW, ROLL UP BY CURRENCY         *
+001490******************************************************************
+001500 2000-PROCESS-ROWS.
+001510     EXEC SQL
+001520         FETCH CASH03CSR
+001530         INTO :DCLCASHACCOUNTY
+001540     END-EXEC
+001550 
+001560     IF SQLCODE = 100
+001570         MOVE 'Y' TO WS-EOF-SW
+001580         GO TO 2000-PROCESS-ROWS-EXIT
+001590     END-IF
+001600 
+001610     IF SQLCODE NOT = 0
+001620         DISPLAY 'CASH03 - FETCH FAILED, SQLCODE=' SQLCODE
+001630         MOVE 'Y' TO WS-EOF-SW
+001635         MOVE 'Y' TO WS-RUN-ERROR-SW
+001640         GO TO 2000-PROCESS-ROWS-EXIT
+001650     END-IF
+001660 
+001670     IF WS-FIRST-ROW
+001680         MOVE CURRENCYC TO WS-CURR-BREAK
+001690         MOVE 'N' TO WS-FIRST-ROW-SW
+001700     ELSE
+001710         IF CURRENCYC NOT = WS-CURR-BREAK
+001720             PERFORM 7000-PRINT-BREAK
+001730                 THRU 7000-PRINT-BREAK-EXIT
+001740             MOVE CURRENCYC TO WS-CURR-BREAK
+001750         END-IF
+001760     END-IF
+001770 
+001780     ADD 1 TO WS-CURR-COUNT
+001790     ADD 1 TO WS-GRAND-COUNT
+001800     ADD BALANCE TO WS-CURR-SUBTOTAL
+001810     ADD BALANCE TO WS-GRAND-TOTAL
+001820     .
+001830 2000-PROCESS-ROWS-EXIT.
+001840     EXIT.
+001850*
+001860******************************************************************
+001870* 7000-PRINT-BREAK - PRINT AND RESET THE CURRENT CURRENCY GROUP  *
+001880******************************************************************
+001890 7000-PRINT-BREAK.
+001900     DISPLAY WS-CURR-BREAK '  ' WS-CURR-COUNT '  '
+001910         WS-CURR-SUBTOTAL
+001920 
+001930     MOVE ZERO TO WS-CURR-COUNT
+001940     MOVE ZERO TO WS-CURR-SUBTOTAL
+001950 
+001960     PERFORM 7500-WRITE-CHECKPOINT
+001970         THRU 7500-WRITE-CHECKPOINT-EXIT
+001980     .
+001990 7000-PRINT-BREAK-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030* 7500-WRITE-CHECKPOINT - COMMIT AND RECORD THE CURRENCY JUST    *
+002040*   TOTALLED, SO A RESTART CAN PICK UP AFTER IT WITHOUT          *
+002050*   REPRINTING A CURRENCY OR LOSING THE GRAND TOTAL SO FAR       *
+002060******************************************************************
+002070 7500-WRITE-CHECKPOINT.
+002080     EXEC SQL
+002090         COMMIT
+002100     END-EXEC
+002110 
+002120     MOVE WS-CURR-BREAK  TO WS-CKPT-CURRENCY
+002130     MOVE WS-GRAND-COUNT TO WS-CKPT-ACCUM-COUNT
+002140     MOVE WS-GRAND-TOTAL TO WS-CKPT-ACCUM-TOTAL
+002150 
+002160     OPEN OUTPUT CKPT-FILE
+002170     WRITE WS-CKPT-RECORD
+002180     CLOSE CKPT-FILE
+002190     .
+002200 7500-WRITE-CHECKPOINT-EXIT.
+002210     EXIT.
+002220*
+002230******************************************************************
+002240* 8000-TERMINATE - CLOSE CURSOR AND PRINT THE GRAND TOTAL        *
+002250******************************************************************
+002260 8000-TERMINATE.
+002270     EXEC SQL
+002280         CLOSE CASH03CSR
+002290     END-EXEC
+002300 
+002310     EXEC SQL
+002320         COMMIT
+002330     END-EXEC
+002340
+002342     IF WS-RUN-ERROR
+002344         DISPLAY 'CASH03 - RUN ENDED ON AN ERROR, CHECKPOINT LEFT'
+002346             ' IN PLACE FOR THE NEXT RESTART'
+002348     ELSE
+002350         OPEN OUTPUT CKPT-FILE
+002360         CLOSE CKPT-FILE
+002370     END-IF
+002380     DISPLAY '--------  ---------     ----------------'
+002390     DISPLAY 'GRAND TOTAL ROWS : ' WS-GRAND-COUNT
+002400     DISPLAY 'GRAND TOTAL BAL  : ' WS-GRAND-TOTAL
+002410     DISPLAY 'CASH03 - CURRENCY TRIAL BALANCE REPORT - COMPLETE'
+002420     .
+002430 8000-TERMINATE-EXIT.
+002440     EXIT.

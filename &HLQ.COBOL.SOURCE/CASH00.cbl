@@ -14,7 +14,7 @@
                  INCLUDE DCLFRANK
               END-EXEC.
       *
-       01 WS-CALC pic 9(7)V99.
+       01 WS-CALC pic S9(7)V99.
 
        77 WS-CURRENCY-KEY  PIC X(5).
        77 WS-MSG           PIC X(50).
@@ -24,6 +24,30 @@
        77 WS-KEY-LGTH      PIC S9(4) COMP.
        77 WS-DATA-LGTH     PIC S9(4) COMP.
        77 BALANC-rate      PIC 9(8)V99 value zeros.
+       77 WS-DEBIT-FLOOR   PIC S9(7)V99 VALUE ZERO.
+       77 WS-OVERRIDE-SW   PIC X(1) VALUE 'N'.
+       77 WS-STALE-DAYS    PIC 9(3) VALUE 5.
+       77 WS-STALE-SW      PIC X(1) VALUE 'N'.
+       77 WS-CURKEY-SW     PIC X(1) VALUE 'N'.
+          88 WS-CURKEY-BAD            VALUE 'Y'.
+       77 WS-DATE-N        PIC 9(8).
+       77 WS-LOAD-N        PIC 9(8).
+       77 WS-DAYS-OLD      PIC S9(5).
+       77 WS-HIST-MAX-ENTRIES  PIC 9(2) VALUE 5.
+       77 WS-HIST-ENTRY-CNT    PIC 9(2) VALUE ZERO.
+       77 WS-HIST-DONE-SW      PIC X(1) VALUE 'N'.
+          88 WS-HIST-DONE               VALUE 'Y'.
+       77 WS-HIST-SEQ          PIC 9(2) VALUE ZERO.
+       77 WS-HIST-RETRY-CNT    PIC 9(3) COMP VALUE ZERO.
+       77 WS-HIST-WRITE-SW     PIC X(1) VALUE 'N'.
+          88 WS-HIST-WRITE-DONE          VALUE 'Y'.
+       77 WS-HIST-NOTOPEN-CNT  PIC 9(4) COMP VALUE ZERO.
+       77 WS-HIST-ALERT-MSG    PIC X(40)
+          VALUE 'HISTORY FILE NOT OPEN - AUDIT TRAIL GAP'.
+       77 WS-ENQ-FIRST         PIC X(32).
+       77 WS-ENQ-SECOND        PIC X(32).
+       77 WS-XFER-BALANCE      PIC S9(7)V99 VALUE ZERO.
+       77 WS-XFER-CURRENCY     PIC X(8) VALUE SPACES.
 
        01 BALANCE-GRP.
           02 BALANCE-CH PIC X(9).
@@ -35,19 +59,11 @@
           02 CUST-NAME-LENGTH  PIC S9(4) COMP.
           02 CUST-NAME-TEXT    PIC X(32).
 
-       01 WS-VSAM-RECORD.
-          05 WS-VR-NAME        PIC X(15).
-          05 WS-VR-DATE        PIC X(08).
-          05 WS-VR-TIME        PIC X(06).
-          05 WS-VR-REQ         PIC X(1).
-          05 WS-VR-BALANCE     PIC 9(7)V99.
-          05 WS-VR-CURRENCY    PIC X(8).
-          05 WS-VR-RETCODE     PIC X(10).
+       01 CUST-NAME2.
+          02 CUST-NAME2-LENGTH PIC S9(4) COMP.
+          02 CUST-NAME2-TEXT   PIC X(32).
 
-       01 WS-VSAM-KEY.
-          05 WS-VK-NAME        PIC X(15).
-          05 WS-VK-DATE        PIC X(08).
-          05 WS-VK-TIME        PIC X(06).
+           COPY DCLHIST.
 
 
        01 WS-COMMAREA.
@@ -56,6 +72,19 @@
           05 WS-BALANCE       PIC 9(7)V99.
           05 WS-CURRENCY      PIC X(8).
           05 WS-RETCODE       PIC X(10).
+          05 WS-HIST-COUNT    PIC 9(2).
+          05 WS-HIST-ENTRIES  OCCURS 5 TIMES.
+             10 WS-HIST-DATE     PIC X(08).
+             10 WS-HIST-TIME     PIC X(06).
+             10 WS-HIST-REQ      PIC X(01).
+             10 WS-HIST-BALANCE  PIC 9(7)V99.
+             10 WS-HIST-CURRENCY PIC X(08).
+             10 WS-HIST-RETCODE  PIC X(10).
+      *    APPENDED AFTER THE ORIGINAL FIXED-OFFSET FIELDS ABOVE SO AN
+      *    OLDER CALLER STILL SENDING A SHORTER COMMAREA (ONE WITHOUT
+      *    A "TO" ACCOUNT NAME) LEAVES THIS FIELD AT ITS INITIAL VALUE
+      *    RATHER THAN HAVING ITS BYTES AND EVERY FIELD AFTER IT SHIFT.
+          05 WS-NAME2         PIC X(15).
 
 
        LINKAGE SECTION.
@@ -74,6 +103,7 @@
 
              MOVE WS-BALANCE    TO BALANCE
              MOVE WS-NAME       TO CUST-NAME-TEXT
+             MOVE WS-NAME2      TO CUST-NAME2-TEXT
              MOVE WS-CURRENCY   TO CURRENCYC
              MOVE SPACES        TO WS-RETCODE
 
@@ -99,11 +129,30 @@
                        PERFORM CASH-ACCT-CREDIT
                    WHEN 'D'
                        PERFORM CASH-ACCT-DEBIT
+                   WHEN 'H'
+                       PERFORM CASH-HIST-BROWSE
+                   WHEN 'T'
+                       PERFORM CASH-ACCT-TRANSFER
+                   WHEN OTHER
+                       PERFORM CASH-REQ-INVALID
              END-EVALUATE.
 
-             MOVE SQLCODE       TO WS-RETCODE
-             MOVE BALANCE       TO WS-BALANCE
-             MOVE CURRENCYC     TO WS-CURRENCY
+             IF WS-OVERRIDE-SW NOT = 'Y'
+                MOVE SQLCODE    TO WS-RETCODE
+             END-IF
+             IF WS-REQ = 'T'
+      *         CASH-ACCT-TRANSFER-CREDIT'S SELECT OVERWRITES THE
+      *         SHARED DCLCASHACCOUNTY HOST VARIABLES WITH THE "TO"
+      *         ACCOUNT'S ROW, SO BALANCE/CURRENCYC NO LONGER HOLD
+      *         WS-NAME'S ("FROM" ACCOUNT'S) VALUES HERE - USE THE
+      *         COPY CASH-ACCT-TRANSFER SAVED RIGHT AFTER ITS OWN
+      *         DEBIT INSTEAD.
+                MOVE WS-XFER-BALANCE  TO WS-BALANCE
+                MOVE WS-XFER-CURRENCY TO WS-CURRENCY
+             ELSE
+                MOVE BALANCE       TO WS-BALANCE
+                MOVE CURRENCYC     TO WS-CURRENCY
+             END-IF
 
              MOVE WS-COMMAREA TO DFHCOMMAREA(1:EIBCALEN)
 
@@ -120,15 +169,7 @@
              MOVE WS-DATE       TO WS-VK-DATE
              MOVE WS-TIME       TO WS-VK-TIME
 
-             EXEC CICS IGNORE CONDITION NOTOPEN END-EXEC
-             EXEC CICS IGNORE CONDITION DUPREC  END-EXEC
-
-             EXEC CICS WRITE FILE ('HISTORY')
-                  FROM            (WS-VSAM-RECORD)
-                  LENGTH          (LENGTH OF WS-VSAM-RECORD)
-                  RIDFLD          (WS-VSAM-KEY)
-                  KEYLENGTH       (LENGTH OF WS-VSAM-KEY)
-             END-EXEC
+             PERFORM CASH-HIST-WRITE
 
              EXEC CICS RETURN END-EXEC
              EXIT.
@@ -202,6 +243,14 @@
             END-IF.
 
        CASH-ACCT-CREDIT.
+      *    ENQ ON THE OWNER NAME SO A CONCURRENT CREDIT OR DEBIT
+      *    AGAINST THE SAME ACCOUNT CAN'T READ THE SAME STARTING
+      *    BALANCE AND CLOBBER THIS UPDATE - CICS SERIALIZES A SECOND
+      *    ENQ FOR THE SAME RESOURCE UNTIL THIS TASK'S DEQ.
+           EXEC CICS ENQ RESOURCE (CUST-NAME-TEXT)
+                LENGTH (LENGTH OF CUST-NAME-TEXT)
+           END-EXEC
+
            EXEC SQL
                 SELECT OWNER,BALANCE,CURRENCYC
                 INTO  :DCLCASHACCOUNTY
@@ -210,7 +259,13 @@
            END-EXEC.
 
            IF SQLCODE = 0
-              MOVE CURRENCYC TO WS-CURRENCY-KEY
+              PERFORM CASH-CURRENCY-KEY-CHECK
+
+              IF WS-CURKEY-BAD
+                 MOVE 'CURRENCY CODE INVALID' TO WS-MSG
+                 MOVE 'BAD CURNCY' TO WS-RETCODE
+                 MOVE 'Y'          TO WS-OVERRIDE-SW
+              ELSE
               EXEC SQL
               SELECT CURRNKEY,CURRNBASE,AMOUNT,RATES,LOADDT
                 INTO  :DCLFRANKFURT1
@@ -218,24 +273,42 @@
                 :WS-CURRENCY-KEY
              END-EXEC
 
-             MOVE WS-BALANCE   TO BALANC-RATE
-             COMPUTE WS-CALC = BALANCE + (RATES * BALANC-RATE)
-             END-COMPUTE
+             PERFORM CASH-RATE-STALE-CHECK
 
-             MOVE WS-CALC TO BALANCE
+             IF WS-STALE-SW = 'Y'
+                MOVE 'RATE STALE - CONTACT TREASURY' TO WS-MSG
+                MOVE 'RATE STALE' TO WS-RETCODE
+                MOVE 'Y'          TO WS-OVERRIDE-SW
+             ELSE
+                MOVE WS-BALANCE   TO BALANC-RATE
+                COMPUTE WS-CALC = BALANCE + (RATES * BALANC-RATE)
+                END-COMPUTE
 
-             EXEC SQL
-               UPDATE STOCKTRD.CASHACCOUNTY
-	                SET  BALANCE=:BALANCE
-	                WHERE UPPER(OWNER) = UPPER(:CUST-NAME-TEXT)
-             END-EXEC
+                MOVE WS-CALC TO BALANCE
+
+                EXEC SQL
+                  UPDATE STOCKTRD.CASHACCOUNTY
+	                   SET  BALANCE=:BALANCE
+	                   WHERE UPPER(OWNER) = UPPER(:CUST-NAME-TEXT)
+                END-EXEC
 
-             MOVE 'ACCOUNT CREDITED' TO WS-MSG
+                MOVE 'ACCOUNT CREDITED' TO WS-MSG
+             END-IF
+             END-IF
              ELSE
                 MOVE 'ACCOUNT NOT CREDITED' TO WS-MSG
-             END-IF.
+             END-IF
+
+           EXEC CICS DEQ RESOURCE (CUST-NAME-TEXT)
+                LENGTH (LENGTH OF CUST-NAME-TEXT)
+           END-EXEC
+           .
 
        CASH-ACCT-DEBIT.
+      *    SAME ENQ/DEQ PROTECTION AS CASH-ACCT-CREDIT, ABOVE.
+           EXEC CICS ENQ RESOURCE (CUST-NAME-TEXT)
+                LENGTH (LENGTH OF CUST-NAME-TEXT)
+           END-EXEC
 
            EXEC SQL
                 SELECT owner,balance,currencyc
@@ -244,7 +317,13 @@
                 WHERE LOWER(Owner) = LOWER(:CUST-NAME-TEXT)
            END-EXEC.
            IF SQLCODE = 0
-              MOVE CURRENCYC TO WS-CURRENCY-KEY
+              PERFORM CASH-CURRENCY-KEY-CHECK
+
+              IF WS-CURKEY-BAD
+                 MOVE 'CURRENCY CODE INVALID' TO WS-MSG
+                 MOVE 'BAD CURNCY' TO WS-RETCODE
+                 MOVE 'Y'          TO WS-OVERRIDE-SW
+              ELSE
               EXEC SQL
               SELECT CURRNKEY,CURRNBASE,AMOUNT,RATES,LOADDT
                 INTO  :DCLFRANKFURT1
@@ -252,18 +331,355 @@
                 :WS-CURRENCY-KEY
              END-EXEC
 
-             MOVE WS-BALANCE   TO BALANC-RATE
-             COMPUTE WS-CALC = BALANCE - (RATES * BALANC-rate)
-             END-COMPUTE
+             PERFORM CASH-RATE-STALE-CHECK
 
-             MOVE WS-CALC TO BALANCE
-             EXEC SQL
-            UPDATE STOCKTRD.CASHACCOUNTY
-	           SET  balance=:BALANCE
-	           where UPPER(Owner) = UPPER(:CUST-NAME-TEXT)
+             IF WS-STALE-SW = 'Y'
+                MOVE 'RATE STALE - CONTACT TREASURY' TO WS-MSG
+                MOVE 'RATE STALE' TO WS-RETCODE
+                MOVE 'Y'          TO WS-OVERRIDE-SW
+             ELSE
+                MOVE WS-BALANCE   TO BALANC-RATE
+                COMPUTE WS-CALC = BALANCE - (RATES * BALANC-rate)
+                END-COMPUTE
+
+                IF WS-CALC < WS-DEBIT-FLOOR
+                   MOVE 'DEBIT EXCEEDS LIMIT' TO WS-MSG
+                   MOVE 'OVERDRAWN'       TO WS-RETCODE
+                   MOVE 'Y'               TO WS-OVERRIDE-SW
+                ELSE
+                   MOVE WS-CALC TO BALANCE
+                   EXEC SQL
+                  UPDATE STOCKTRD.CASHACCOUNTY
+	                 SET  balance=:BALANCE
+	                 where UPPER(Owner) = UPPER(:CUST-NAME-TEXT)
+                 END-EXEC
+
+                 MOVE 'ACCOUNT DEBITED' TO WS-MSG
+                END-IF
+             END-IF
+             END-IF
+           ELSE
+              MOVE 'ACCOUNT NOT DEBITED' TO WS-MSG
+           END-IF
+
+           EXEC CICS DEQ RESOURCE (CUST-NAME-TEXT)
+                LENGTH (LENGTH OF CUST-NAME-TEXT)
            END-EXEC
+           .
+
+       CASH-REQ-INVALID.
+      *    UNRECOGNIZED WS-REQ VALUE. DON'T FALL THROUGH WITH
+      *    WHATEVER SQLCODE WAS LEFT OVER FROM THE PRIOR REQUEST -
+      *    MAKE THE BAD CALLER VISIBLE IN THE RETURNED RETCODE AND IN
+      *    THE HISTORY RECORD THAT STILL GETS WRITTEN FOR THIS REQ.
+           MOVE 'INVALID REQUEST CODE' TO WS-MSG
+           MOVE 'BAD REQ CD'           TO WS-RETCODE
+           MOVE 'Y'                    TO WS-OVERRIDE-SW.
+
+       CASH-CURRENCY-KEY-CHECK.
+      *    CURRENCYC (CASHACCOUNTY) IS X(8) BUT CURRNKEY (FRANKFURT1)
+      *    IS ONLY X(5) - A CODE LONGER THAN 5 CHARACTERS GETS
+      *    SILENTLY TRUNCATED ON THE MOVE BELOW AND CAN MATCH THE
+      *    WRONG ROW. REJECT RATHER THAN TRUNCATE AND GUESS.
+           MOVE 'N' TO WS-CURKEY-SW
+           MOVE CURRENCYC TO WS-CURRENCY-KEY
+
+           IF CURRENCYC(6:3) NOT = SPACES
+              MOVE 'Y' TO WS-CURKEY-SW
+           END-IF.
+
+       CASH-RATE-STALE-CHECK.
+           MOVE WS-DATE      TO WS-DATE-N
+           MOVE LOADDT(1:4)  TO WS-LOAD-N(1:4)
+           MOVE LOADDT(6:2)  TO WS-LOAD-N(5:2)
+           MOVE LOADDT(9:2)  TO WS-LOAD-N(7:2)
+
+           COMPUTE WS-DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-N) -
+               FUNCTION INTEGER-OF-DATE(WS-LOAD-N)
+           END-COMPUTE
 
-           MOVE 'ACCOUNT DEBITED' TO WS-MSG
+           IF WS-DAYS-OLD > WS-STALE-DAYS
+              MOVE 'Y' TO WS-STALE-SW
            ELSE
-              MOVE 'ACCOUNT NOT DEBITED' TO WS-MSG
+              MOVE 'N' TO WS-STALE-SW
+           END-IF.
+
+       CASH-HIST-BROWSE.
+      *    RETURNS THE LAST WS-HIST-MAX-ENTRIES HISTORY ROWS FOR
+      *    WS-NAME, MOST RECENT FIRST, SO A CALLER CAN SEE "WHAT
+      *    HAPPENED TO THIS ACCOUNT TODAY" WITHOUT A VSAM DUMP. ALSO
+      *    REFRESHES BALANCE FROM CASHACCOUNTY SO THE HISTORY RECORD
+      *    THIS REQUEST ITSELF WRITES AUDITS THE REAL CURRENT
+      *    BALANCE RATHER THAN WHATEVER THE CALLER HAPPENED TO PASS
+      *    IN WS-BALANCE (THIS IS A BROWSE - IT NEVER TOUCHES
+      *    CASHACCOUNTY OTHERWISE).
+           MOVE 'Y' TO WS-OVERRIDE-SW
+           MOVE ZERO TO WS-HIST-ENTRY-CNT
+           MOVE 'N' TO WS-HIST-DONE-SW
+
+           EXEC SQL
+                SELECT OWNER,BALANCE,CURRENCYC
+                INTO  :DCLCASHACCOUNTY
+                FROM STOCKTRD.CASHACCOUNTY
+                WHERE LOWER(OWNER) = LOWER(:CUST-NAME-TEXT)
+           END-EXEC
+
+      *    POSITION PAST THE END OF THIS NAME'S RECORDS (HIGH-VALUE
+      *    ON DATE/TIME, MAX SUFFIX ON SEQ) USING THE FULL KEY, NOT
+      *    A NAME-ONLY GENERIC KEY - A GENERIC STARTBR ON THE NAME
+      *    ALONE POSITIONS AT THIS NAME'S *EARLIEST* RECORD, NOT ITS
+      *    LATEST, WHICH WOULD MAKE THE READPREV BELOW STEP STRAIGHT
+      *    INTO THE PREVIOUS CUSTOMER'S RECORDS INSTEAD. THE
+      *    IMMEDIATELY FOLLOWING READPREV THEN LANDS ON THE
+      *    HIGHEST-KEYED (MOST RECENT) RECORD FOR THIS NAME, THE
+      *    SAME TECHNIQUE CASH04/CASH06'S 3000-FIND-LATEST-HISTORY
+      *    USES WITH A NATIVE START.
+           MOVE WS-NAME       TO WS-VK-NAME
+           MOVE HIGH-VALUE    TO WS-VK-DATE
+           MOVE HIGH-VALUE    TO WS-VK-TIME
+           MOVE 99            TO WS-VK-SEQ
+
+           EXEC CICS IGNORE CONDITION NOTFND  END-EXEC
+           EXEC CICS IGNORE CONDITION ENDFILE END-EXEC
+
+           EXEC CICS STARTBR FILE('HISTORY')
+                RIDFLD    (WS-VSAM-KEY)
+                KEYLENGTH (LENGTH OF WS-VSAM-KEY)
+                GTEQ
+           END-EXEC
+
+           IF EIBRESP NOT = 0
+              MOVE 'NO HISTORY' TO WS-RETCODE
+           ELSE
+              PERFORM CASH-HIST-READ-LOOP
+                  UNTIL WS-HIST-DONE
+
+              EXEC CICS ENDBR FILE('HISTORY') END-EXEC
+
+              IF WS-HIST-ENTRY-CNT > ZERO
+                 MOVE 'FOUND'     TO WS-RETCODE
+              ELSE
+                 MOVE 'NOT FOUND' TO WS-RETCODE
+              END-IF
+           END-IF
+
+           MOVE WS-HIST-ENTRY-CNT TO WS-HIST-COUNT.
+
+       CASH-HIST-READ-LOOP.
+           EXEC CICS READPREV FILE('HISTORY')
+                INTO      (WS-VSAM-RECORD)
+                RIDFLD    (WS-VSAM-KEY)
+                KEYLENGTH (LENGTH OF WS-VSAM-KEY)
+           END-EXEC
+
+           IF EIBRESP NOT = 0
+              MOVE 'Y' TO WS-HIST-DONE-SW
+           ELSE
+              IF WS-VR-NAME NOT = WS-NAME
+                 MOVE 'Y' TO WS-HIST-DONE-SW
+              ELSE
+                 ADD 1 TO WS-HIST-ENTRY-CNT
+                 MOVE WS-VR-DATE     TO
+                     WS-HIST-DATE(WS-HIST-ENTRY-CNT)
+                 MOVE WS-VR-TIME     TO
+                     WS-HIST-TIME(WS-HIST-ENTRY-CNT)
+                 MOVE WS-VR-REQ      TO
+                     WS-HIST-REQ(WS-HIST-ENTRY-CNT)
+                 MOVE WS-VR-BALANCE  TO
+                     WS-HIST-BALANCE(WS-HIST-ENTRY-CNT)
+                 MOVE WS-VR-CURRENCY TO
+                     WS-HIST-CURRENCY(WS-HIST-ENTRY-CNT)
+                 MOVE WS-VR-RETCODE  TO
+                     WS-HIST-RETCODE(WS-HIST-ENTRY-CNT)
+
+                 IF WS-HIST-ENTRY-CNT >= WS-HIST-MAX-ENTRIES
+                    MOVE 'Y' TO WS-HIST-DONE-SW
+                 END-IF
+              END-IF
+           END-IF.
+
+       CASH-HIST-WRITE.
+      *    WRITES THE AUDIT RECORD. DUPREC (TWO REQUESTS FOR THE SAME
+      *    OWNER IN THE SAME SECOND) IS RETRIED WITH A BUMPED KEY
+      *    SUFFIX RATHER THAN DROPPED. NOTOPEN BUMPS
+      *    WS-HIST-NOTOPEN-CNT (THIS TASK ONLY - COMMAREA TASKS ARE
+      *    PSEUDO-CONVERSATIONAL, SO WORKING STORAGE DOES NOT SURVIVE
+      *    PAST THIS EXEC CICS RETURN) AND PUTS AN ALERT ON A TD
+      *    QUEUE RATHER THAN DROPPING THE GAP SILENTLY.
+           MOVE ZERO TO WS-HIST-SEQ
+           MOVE ZERO TO WS-HIST-RETRY-CNT
+           MOVE 'N'  TO WS-HIST-WRITE-SW
+
+           EXEC CICS IGNORE CONDITION NOTOPEN END-EXEC
+           EXEC CICS IGNORE CONDITION DUPREC  END-EXEC
+
+           PERFORM CASH-HIST-WRITE-TRY
+               UNTIL WS-HIST-WRITE-DONE.
+
+       CASH-HIST-WRITE-TRY.
+           MOVE WS-HIST-SEQ TO WS-VR-SEQ
+           MOVE WS-HIST-SEQ TO WS-VK-SEQ
+
+           EXEC CICS WRITE FILE ('HISTORY')
+                FROM            (WS-VSAM-RECORD)
+                LENGTH          (LENGTH OF WS-VSAM-RECORD)
+                RIDFLD          (WS-VSAM-KEY)
+                KEYLENGTH       (LENGTH OF WS-VSAM-KEY)
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN EIBRESP = 0
+                 MOVE 'Y' TO WS-HIST-WRITE-SW
+              WHEN EIBRESP = DFHRESP(DUPREC)
+      *             WS-HIST-SEQ IS ONLY 2 DIGITS WIDE AND WRAPS BACK
+      *             TO ZERO ON ITS OWN AT 99, SO IT CAN'T BE TRUSTED
+      *             TO STOP THIS LOOP BY ITSELF - WS-HIST-RETRY-CNT
+      *             IS A SEPARATE, WIDER COUNTER THAT CANNOT WRAP
+      *             WITHIN THE SUFFIX'S 0-99 RANGE AND GUARANTEES
+      *             THE RETRY LOOP ALWAYS ENDS.
+                 ADD 1 TO WS-HIST-SEQ
+                 ADD 1 TO WS-HIST-RETRY-CNT
+                 IF WS-HIST-RETRY-CNT > 99
+                    MOVE 'Y' TO WS-HIST-WRITE-SW
+                 END-IF
+              WHEN EIBRESP = DFHRESP(NOTOPEN)
+                 ADD 1 TO WS-HIST-NOTOPEN-CNT
+                 EXEC CICS WRITEQ TD QUEUE ('CSHALRT')
+                      FROM   (WS-HIST-ALERT-MSG)
+                      LENGTH (LENGTH OF WS-HIST-ALERT-MSG)
+                 END-EXEC
+                 MOVE 'Y' TO WS-HIST-WRITE-SW
+              WHEN OTHER
+                 MOVE 'Y' TO WS-HIST-WRITE-SW
+           END-EVALUATE.
+
+       CASH-ACCT-TRANSFER.
+      *    DEBITS WS-NAME AND CREDITS WS-NAME2 FOR WS-BALANCE AS ONE
+      *    UNIT OF WORK. EITHER SIDE FAILING ROLLS BACK BOTH SQL
+      *    UPDATES VIA SYNCPOINT ROLLBACK SO MONEY CAN NEVER BE LEFT
+      *    DEBITED ON ONE SIDE WITHOUT LANDING ON THE OTHER.
+      *    ENQ ON BOTH OWNER NAMES, IN A FIXED ORDER REGARDLESS OF
+      *    WHICH SIDE IS DEBIT OR CREDIT HERE, SO THE SAME ENQ/DEQ
+      *    PROTECTION CASH-ACCT-CREDIT/CASH-ACCT-DEBIT ALREADY USE
+      *    ALSO COVERS A TRANSFER, AND SO TWO TRANSFERS THAT CROSS
+      *    EACH OTHER (ONE'S NAME IS THE OTHER'S NAME2) CANNOT
+      *    DEADLOCK EACH WAITING ON THE RESOURCE THE OTHER ALREADY
+      *    HOLDS. THIS PARAGRAPH AND CASH-ACCT-TRANSFER-CREDIT ARE A
+      *    SINGLE STRAIGHT-LINE IF/ELSE WITH NO GO TO, SO ONE ENQ/DEQ
+      *    PAIR AT THE TOP/BOTTOM OF THIS PARAGRAPH COVERS EVERY
+      *    BRANCH OF BOTH, THE SAME WAY CASH-ACCT-CREDIT/DEBIT'S DOES.
+           IF CUST-NAME-TEXT <= CUST-NAME2-TEXT
+              MOVE CUST-NAME-TEXT  TO WS-ENQ-FIRST
+              MOVE CUST-NAME2-TEXT TO WS-ENQ-SECOND
+           ELSE
+              MOVE CUST-NAME2-TEXT TO WS-ENQ-FIRST
+              MOVE CUST-NAME-TEXT  TO WS-ENQ-SECOND
+           END-IF
+
+           EXEC CICS ENQ RESOURCE (WS-ENQ-FIRST)
+                LENGTH (LENGTH OF WS-ENQ-FIRST)
+           END-EXEC
+           EXEC CICS ENQ RESOURCE (WS-ENQ-SECOND)
+                LENGTH (LENGTH OF WS-ENQ-SECOND)
+           END-EXEC
+
+           MOVE 'Y' TO WS-OVERRIDE-SW
+
+           EXEC SQL
+                SELECT OWNER,BALANCE,CURRENCYC
+                INTO  :DCLCASHACCOUNTY
+                FROM STOCKTRD.CASHACCOUNTY
+                WHERE LOWER(OWNER) = LOWER(:CUST-NAME-TEXT)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              COMPUTE WS-CALC = BALANCE - WS-BALANCE
+              END-COMPUTE
+
+              IF WS-CALC < WS-DEBIT-FLOOR
+                 MOVE 'TRANSFER EXCEEDS LIMIT' TO WS-MSG
+                 MOVE 'OVERDRAWN'              TO WS-RETCODE
+              ELSE
+                 MOVE WS-CALC TO BALANCE
+
+                 EXEC SQL
+                      UPDATE STOCKTRD.CASHACCOUNTY
+                      SET BALANCE = :BALANCE
+                      WHERE UPPER(OWNER) = UPPER(:CUST-NAME-TEXT)
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                    MOVE 'TRANSFER FAILED - DEBIT' TO WS-MSG
+                    MOVE 'XFER FAILD'              TO WS-RETCODE
+                    EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                 ELSE
+      *             SAVE THE "FROM" ACCOUNT'S OWN POST-DEBIT
+      *             BALANCE/CURRENCY BEFORE CASH-ACCT-TRANSFER-CREDIT
+      *             OVERWRITES THE SHARED DCLCASHACCOUNTY HOST
+      *             VARIABLES WITH THE "TO" ACCOUNT'S ROW - BALANCE
+      *             AND CURRENCYC ARE NOT SAFE TO READ AGAIN AFTER
+      *             THAT CALL RETURNS.
+                    MOVE BALANCE   TO WS-XFER-BALANCE
+                    MOVE CURRENCYC TO WS-XFER-CURRENCY
+                    PERFORM CASH-ACCT-TRANSFER-CREDIT
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 'ACCOUNT NOT PRESENT' TO WS-MSG
+              MOVE 'NOT FOUND'           TO WS-RETCODE
+           END-IF
+
+           EXEC CICS DEQ RESOURCE (CUST-NAME-TEXT)
+                LENGTH (LENGTH OF CUST-NAME-TEXT)
+           END-EXEC
+           EXEC CICS DEQ RESOURCE (CUST-NAME2-TEXT)
+                LENGTH (LENGTH OF CUST-NAME2-TEXT)
+           END-EXEC
+           .
+
+       CASH-ACCT-TRANSFER-CREDIT.
+      *    A TRANSFER MOVES WS-BALANCE AS A RAW AMOUNT, UNLIKE
+      *    CASH-ACCT-CREDIT/DEBIT WHICH RUN IT THROUGH THE
+      *    FRANKFURT1 FX RATE FOR THE SINGLE ACCOUNT THEY TOUCH -
+      *    THERE IS NO SINGLE "RIGHT" CURRENCY TO CONVERT THROUGH
+      *    WHEN TWO ACCOUNTS ARE INVOLVED, AND A TRANSFER IS MEANT TO
+      *    BE AN ATOMIC DEBIT+CREDIT, NOT A CROSS-CURRENCY MOVEMENT. A
+      *    TRANSFER IS THEREFORE A SAME-CURRENCY BOOK MOVE BY DESIGN;
+      *    THE CHECK BELOW REJECTS RATHER THAN SILENTLY MISCONVERTS
+      *    IF THE TWO ACCOUNTS DON'T SHARE A CURRENCY.
+           EXEC SQL
+                SELECT OWNER,BALANCE,CURRENCYC
+                INTO  :DCLCASHACCOUNTY
+                FROM STOCKTRD.CASHACCOUNTY
+                WHERE LOWER(OWNER) = LOWER(:CUST-NAME2-TEXT)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF CURRENCYC NOT = WS-XFER-CURRENCY
+                 MOVE 'TRANSFER CURRENCY MISMATCH' TO WS-MSG
+                 MOVE 'XFER CURCY'                  TO WS-RETCODE
+                 EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              ELSE
+                 ADD WS-BALANCE TO BALANCE
+
+                 EXEC SQL
+                      UPDATE STOCKTRD.CASHACCOUNTY
+                      SET BALANCE = :BALANCE
+                      WHERE UPPER(OWNER) = UPPER(:CUST-NAME2-TEXT)
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                    MOVE 'TRANSFER COMPLETE' TO WS-MSG
+                    MOVE 'XFER OK'           TO WS-RETCODE
+                 ELSE
+                    MOVE 'TRANSFER FAILED - CREDIT' TO WS-MSG
+                    MOVE 'XFER FAILD'               TO WS-RETCODE
+                    EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 'TO ACCOUNT NOT PRESENT' TO WS-MSG
+              MOVE 'NOT FOUND'              TO WS-RETCODE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
            END-IF.

@@ -0,0 +1,306 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CASH04.
+000120 AUTHOR. D-L CASH MANAGEMENT SUPPORT.
+000130 INSTALLATION. STOCKTRD - CASH ACCOUNT SERVICES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*  DATE       BY    DESCRIPTION                                 *
+000190*  2026-08-09 DLM   INITIAL VERSION - NIGHTLY RECONCILIATION OF  *
+000200*                    CASHACCOUNTY.BALANCE AGAINST HISTORY.       *
+000210*  2026-08-09 DLM   ADDED CHECKPOINT/RESTART - COMMIT AND        *
+000220*                    CHECKPOINT EVERY WS-CKPT-INTERVAL ROWS SO   *
+000230*                    A MID-RUN ABEND CAN RESTART AFTER THE LAST  *
+000240*                    OWNER RECONCILED.                           *
+000250******************************************************************
+000260*
+000270******************************************************************
+000280* THIS PROGRAM WALKS EVERY ROW OF STOCKTRD.CASHACCOUNTY, FINDS   *
+000290* THE MOST RECENT HISTORY RECORD FOR THE OWNER (HISTORY IS KEYED *
+000300* NAME+DATE+TIME+SEQ, SO THE HIGHEST KEY FOR A NAME IS ITS LAST  *
+000310* TRANSACTION), AND COMPARES THE LIVE BALANCE AGAINST THE        *
+000320* BALANCE THAT TRANSACTION LEFT BEHIND. EVERY CASH00 REQUEST     *
+000330* WRITES THE RESULTING BALANCE TO HISTORY, SO THE LAST RECORD    *
+000340* FOR AN OWNER IS ALREADY THE EXPECTED LIVE BALANCE - NO DELTA   *
+000350* ARITHMETIC IS NEEDED, JUST A COMPARE WITHIN TOLERANCE.         *
+000360* ACCOUNTS WITH NO HISTORY RECORD AT ALL ARE REPORTED SEPARATELY *
+000370* SINCE THEY CAN'T BE RECONCILED THIS WAY.                       *
+000380******************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. IBM-370.
+000420 OBJECT-COMPUTER. IBM-370.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT HISTORY-FILE ASSIGN TO HISTFILE
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS WS-VR-KEY
+000490         FILE STATUS IS WS-HIST-FSTAT.
+000500     SELECT CKPT-FILE ASSIGN TO CK04FILE
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-CKPT-FSTAT.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  HISTORY-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY DCLHIST.
+000580 FD  CKPT-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY DCLCKPT.
+000610 WORKING-STORAGE SECTION.
+000620     EXEC SQL
+000630         INCLUDE SQLCA
+000640     END-EXEC.
+000650     EXEC SQL
+000660         INCLUDE DCLCASH
+000670     END-EXEC.
+000680*
+000690******************************************************************
+000700* WORKING STORAGE - COUNTERS AND SWITCHES                       *
+000710******************************************************************
+000720 77  WS-HIST-FSTAT            PIC X(02) VALUE '00'.
+000730 77  WS-ROWS-READ             PIC 9(7) COMP VALUE ZERO.
+000740 77  WS-ROWS-MATCHED          PIC 9(7) COMP VALUE ZERO.
+000750 77  WS-ROWS-MISMATCH         PIC 9(7) COMP VALUE ZERO.
+000760 77  WS-ROWS-NOHIST           PIC 9(7) COMP VALUE ZERO.
+000770 77  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000780     88 WS-EOF-YES                      VALUE 'Y'.
+000790 77  WS-HIST-FOUND-SW         PIC X(01) VALUE 'N'.
+000800     88 WS-HIST-FOUND                   VALUE 'Y'.
+000810 77  WS-EXPECTED-BAL          PIC S9(7)V99 VALUE ZERO.
+000820 77  WS-DIFF                  PIC S9(7)V99 VALUE ZERO.
+000830 77  WS-TOLERANCE             PIC S9(5)V99 VALUE 0.01.
+000840 77  WS-CKPT-FSTAT             PIC X(02) VALUE '00'.
+000850 77  WS-CKPT-INTERVAL          PIC 9(5) COMP VALUE 1000.
+000860 77  WS-CKPT-SINCE             PIC 9(5) COMP VALUE ZERO.
+000870 77  WS-RESTART-OWNER          PIC X(32) VALUE SPACES.
+000875 77  WS-RUN-ERROR-SW           PIC X(01) VALUE 'N'.
+000877     88 WS-RUN-ERROR                     VALUE 'Y'.
+000880 PROCEDURE DIVISION.
+000890*
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE
+000920         THRU 1000-INITIALIZE-EXIT
+000930     PERFORM 2000-PROCESS-ACCOUNTS
+000940         THRU 2000-PROCESS-ACCOUNTS-EXIT
+000950         UNTIL WS-EOF-YES
+000960     PERFORM 8000-TERMINATE
+000970         THRU 8000-TERMINATE-EXIT
+000980     GOBACK.
+000990*
+001000******************************************************************
+001010* 1000-INITIALIZE - OPEN FILE/CURSOR, PRINT REPORT HEADING       *
+001020******************************************************************
+001030 1000-INITIALIZE.
+001040     DISPLAY 'CASH04 - BALANCE RECONCILIATION BATCH - STARTING'
+001050 
+001060     PERFORM 1500-READ-CHECKPOINT
+001070         THRU 1500-READ-CHECKPOINT-EXIT
+001080 
+001090     DISPLAY ' '
+001100 
+001110     OPEN INPUT HISTORY-FILE
+001120     IF WS-HIST-FSTAT NOT = '00'
+001130         DISPLAY 'CASH04 - OPEN OF HISTORY FILE FAILED, STATUS='
+001140             WS-HIST-FSTAT
+001150         MOVE 'Y' TO WS-EOF-SW
+001155         MOVE 'Y' TO WS-RUN-ERROR-SW
+001160     END-IF
+001170 
+001180     EXEC SQL
+001190         DECLARE CASH04CSR CURSOR FOR
+001200         SELECT OWNER, BALANCE, CURRENCYC
+001210         FROM STOCKTRD.CASHACCOUNTY
+001220         WHERE OWNER > :WS-RESTART-OWNER
+001230         ORDER BY OWNER
+001235         WITH HOLD
+001240     END-EXEC
+001250 
+001260     EXEC SQL
+001270         OPEN CASH04CSR
+001280     END-EXEC
+001290 
+001300     IF SQLCODE NOT = 0
+001310         DISPLAY 'CASH04 - OPEN CURSOR FAILED, SQLCODE=' SQLCODE
+001320         MOVE 'Y' TO WS-EOF-SW
+001325         MOVE 'Y' TO WS-RUN-ERROR-SW
+001330     END-IF
+001340     .
+001350 1000-INITIALIZE-EXIT.
+001360     EXIT.
+001370*
+001380******************************************************************
+001390* 1500-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT BEHIND *
+001400*   BECAUSE IT DID NOT REACH 8000-TERMINATE, RESUME JUST AFTER  *
+001410*   THE LAST OWNER IT RECONCILED INSTEAD OF FROM THE TOP.       *
+001420******************************************************************
+001430 1500-READ-CHECKPOINT.
+001440     MOVE SPACES TO WS-RESTART-OWNER
+001450 
+001460     OPEN INPUT CKPT-FILE
+001470     IF WS-CKPT-FSTAT = '00'
+001480         READ CKPT-FILE
+001490             AT END
+001500                 CONTINUE
+001510         END-READ
+001520         IF WS-CKPT-FSTAT = '00'
+001530             MOVE WS-CKPT-OWNER     TO WS-RESTART-OWNER
+001540             MOVE WS-CKPT-ROWS-DONE TO WS-ROWS-READ
+001550             DISPLAY 'CASH04 - RESUMING AFTER CHECKPOINT OWNER='
+001560                 WS-RESTART-OWNER
+001570         END-IF
+001580         CLOSE CKPT-FILE
+001590     END-IF
+001600     .
+001610 1500-READ-CHECKPOINT-EXIT.
+001620     EXIT.
+001630*
+001640******************************************************************
+001650* 2000-PROCESS-ACCOUNTS - FETCH ONE ROW, RECONCILE ITS BALANCE  *
+001660******************************************************************
+001670 2000-PROCESS-ACCOUNTS.
+001680     EXEC SQL
+001690         FETCH CASH04CSR
+001700         INTO :DCLCASHACCOUNTY
+001710     END-EXEC
+001720 
+001730     IF SQLCODE = 100
+001740         MOVE 'Y' TO WS-EOF-SW
+001750         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+001760     END-IF
+001770 
+001780     IF SQLCODE NOT = 0
+001790         DISPLAY 'CASH04 - FETCH FAILED, SQLCODE=' SQLCODE
+001800         MOVE 'Y' TO WS-EOF-SW
+001805         MOVE 'Y' TO WS-RUN-ERROR-SW
+001810         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+001820     END-IF
+001830 
+001840     ADD 1 TO WS-ROWS-READ
+001850 
+001860     PERFORM 3000-FIND-LATEST-HISTORY
+001870         THRU 3000-FIND-LATEST-HISTORY-EXIT
+001880 
+001890     IF WS-HIST-FOUND
+001900         PERFORM 4000-COMPARE-BALANCE
+001910             THRU 4000-COMPARE-BALANCE-EXIT
+001920     ELSE
+001930         ADD 1 TO WS-ROWS-NOHIST
+001940         DISPLAY 'CASH04 - NO HISTORY RECORD FOR ' OWNER
+001950     END-IF
+001960 
+001970     ADD 1 TO WS-CKPT-SINCE
+001980     IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+001990         PERFORM 6000-WRITE-CHECKPOINT
+002000             THRU 6000-WRITE-CHECKPOINT-EXIT
+002010     END-IF
+002020     .
+002030 2000-PROCESS-ACCOUNTS-EXIT.
+002040     EXIT.
+002050*
+002060******************************************************************
+002070* 6000-WRITE-CHECKPOINT - COMMIT THE WORK DONE SO FAR AND RECORD *
+002080*   THE LAST OWNER RECONCILED, SO A RESTART CAN PICK UP AFTER   *
+002090*   IT WITHOUT RESCANNING OR SKIPPING AN OWNER                  *
+002100******************************************************************
+002110 6000-WRITE-CHECKPOINT.
+002120     EXEC SQL
+002130         COMMIT
+002140     END-EXEC
+002150 
+002160     MOVE OWNER        TO WS-CKPT-OWNER
+002170     MOVE WS-ROWS-READ TO WS-CKPT-ROWS-DONE
+002180 
+002190     OPEN OUTPUT CKPT-FILE
+002200     WRITE WS-CKPT-RECORD
+002210     CLOSE CKPT-FILE
+002220 
+002230     MOVE ZERO TO WS-CKPT-SINCE
+002240 
+002250     DISPLAY 'CASH04 - CHECKPOINT WRITTEN, LAST OWNER=' OWNER
+002260     .
+002270 6000-WRITE-CHECKPOINT-EXIT.
+002280     EXIT.
+002290*
+002300******************************************************************
+002310* 3000-FIND-LATEST-HISTORY - POSITION ON THE OWNER'S LAST        *
+002320*   TRANSACTION (HIGHEST DATE+TIME+SEQ UNDER THE OWNER'S KEY)    *
+002330******************************************************************
+002340 3000-FIND-LATEST-HISTORY.
+002350     MOVE 'N'        TO WS-HIST-FOUND-SW
+002360     MOVE OWNER      TO WS-VR-NAME
+002370     MOVE HIGH-VALUE TO WS-VR-DATE
+002380     MOVE HIGH-VALUE TO WS-VR-TIME
+002390     MOVE 99         TO WS-VR-SEQ
+002400 
+002410     START HISTORY-FILE KEY IS LESS THAN OR EQUAL TO WS-VR-KEY
+002420         INVALID KEY
+002430             GO TO 3000-FIND-LATEST-HISTORY-EXIT
+002440     END-START
+002450 
+002460     READ HISTORY-FILE NEXT RECORD
+002470         AT END
+002480             GO TO 3000-FIND-LATEST-HISTORY-EXIT
+002490     END-READ
+002500 
+002510     IF WS-VR-NAME = OWNER
+002520         MOVE 'Y' TO WS-HIST-FOUND-SW
+002530     END-IF
+002540     .
+002550 3000-FIND-LATEST-HISTORY-EXIT.
+002560     EXIT.
+002570*
+002580******************************************************************
+002590* 4000-COMPARE-BALANCE - COMPARE LIVE BALANCE TO THE LAST        *
+002600*   BALANCE HISTORY RECORDED FOR THIS OWNER, WITHIN TOLERANCE    *
+002610******************************************************************
+002620 4000-COMPARE-BALANCE.
+002630     MOVE WS-VR-BALANCE TO WS-EXPECTED-BAL
+002640 
+002650     COMPUTE WS-DIFF = BALANCE - WS-EXPECTED-BAL
+002660         END-COMPUTE
+002670 
+002680     IF WS-DIFF > WS-TOLERANCE OR WS-DIFF < -WS-TOLERANCE
+002690         ADD 1 TO WS-ROWS-MISMATCH
+002700         DISPLAY 'CASH04 - BALANCE BREAK FOR ' OWNER
+002710         DISPLAY '    LIVE=' BALANCE ' EXPECTED=' WS-EXPECTED-BAL
+002720             ' DIFF=' WS-DIFF
+002730     ELSE
+002740         ADD 1 TO WS-ROWS-MATCHED
+002750     END-IF
+002760     .
+002770 4000-COMPARE-BALANCE-EXIT.
+002780     EXIT.
+002790*
+002800******************************************************************
+002810* 8000-TERMINATE - CLOSE CURSOR/FILE AND REPORT RUN TOTALS       *
+002820******************************************************************
+002830 8000-TERMINATE.
+002840     EXEC SQL
+002850         CLOSE CASH04CSR
+002860     END-EXEC
+002870 
+002880     EXEC SQL
+002890         COMMIT
+002900     END-EXEC
+002910 
+002920     CLOSE HISTORY-FILE
+002930
+002932     IF WS-RUN-ERROR
+002934         DISPLAY 'CASH04 - RUN ENDED ON AN ERROR, CHECKPOINT LEFT'
+002936             ' IN PLACE FOR THE NEXT RESTART'
+002938     ELSE
+002940         OPEN OUTPUT CKPT-FILE
+002950         CLOSE CKPT-FILE
+002960     END-IF
+002970     DISPLAY ' '
+002980     DISPLAY 'CASH04 - ACCOUNTS READ       : ' WS-ROWS-READ
+002990     DISPLAY 'CASH04 - ACCOUNTS MATCHED    : ' WS-ROWS-MATCHED
+003000     DISPLAY 'CASH04 - ACCOUNTS MISMATCHED : ' WS-ROWS-MISMATCH
+003010     DISPLAY 'CASH04 - ACCOUNTS NO HISTORY : ' WS-ROWS-NOHIST
+003020     DISPLAY 'CASH04 - BALANCE RECONCILIATION BATCH - COMPLETE'
+003030     .
+003040 8000-TERMINATE-EXIT.
+003050     EXIT.
